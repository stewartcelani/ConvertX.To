@@ -0,0 +1,15 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    ACSEQCTL.CPY                                                *
+000400*                                                               *
+000500*    ACCT-SEQ-CONTROL-RECORD  --  SINGLE CONTROL RECORD THAT     *
+000600*    REMEMBERS THE LAST ACCT_NO SEQUENCE NUMBER HANDED OUT FOR   *
+000700*    THE CURRENT ACCT_NO YEAR, SO THE SEQUENCER SURVIVES ACROSS  *
+001300*    RUNS AND KNOWS WHEN TO ROLL OVER TO A NEW YEAR.             *
+001400*                                                               *
+001500*****************************************************************
+001600    01  ACCT-SEQ-CONTROL-RECORD.
+001700        05  AS-CONTROL-KEY                 PIC X(08)
+001800                                            VALUE "ACCTSEQ1".
+001900        05  AS-CURRENT-YEAR                 PIC X(02).
+002000        05  AS-LAST-SEQ-NO                  PIC 9(04).
