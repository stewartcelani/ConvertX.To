@@ -0,0 +1,14 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    OWNTREC.CPY                                                 *
+000400*                                                               *
+000500*    OWNER-CHANGE-TRANSACTION  --  ONE CORRECTION TO AN OWNER    *
+000600*    MASTER ENTRY.  OT-OLD-PHONE LOCATES THE OWNER; A BLANK      *
+000700*    OT-NEW-PHONE OR OT-NEW-OWNER-NAME MEANS THAT FIELD IS NOT   *
+000800*    BEING CHANGED BY THIS TRANSACTION.                          *
+000900*                                                               *
+001000*****************************************************************
+001100    01  OWNER-CHANGE-TRANSACTION.
+001200        05  OT-OLD-PHONE                PIC X(08).
+001300        05  OT-NEW-PHONE                PIC X(08).
+001400        05  OT-NEW-OWNER-NAME           PIC X(30).
