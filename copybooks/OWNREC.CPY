@@ -0,0 +1,17 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    OWNREC.CPY                                                  *
+000400*                                                               *
+000500*    OWNER-MASTER-RECORD  --  ONE ENTRY PER CLIENT, KEYED BY     *
+000600*    PHONE NUMBER.  HOLDS THE PATIENT-IDs OF EVERY ANIMAL        *
+000700*    BELONGING TO THE CLIENT SO OWNER-INFO NO LONGER HAS TO BE   *
+000800*    RE-KEYED ON EVERY JR-RECORD.                                *
+000900*                                                               *
+001000*****************************************************************
+001100    01  OWNER-MASTER-RECORD.
+001200        05  OM-PHONE                        PIC X(08).
+001300        05  OM-OWNER-NAME                   PIC X(30).
+001400        05  OM-PET-COUNT                    PIC 9(03) COMP-3.
+001500        05  OM-PATIENT-LIST.
+001600            10  OM-PATIENT-ID    OCCURS 20 TIMES
+001700                                 PIC X(05).
