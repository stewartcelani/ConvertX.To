@@ -0,0 +1,35 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    JRREC.CPY                                                  *
+000400*                                                               *
+000500*    JR-RECORD  --  PATIENT / ANIMAL MASTER RECORD LAYOUT        *
+000600*                                                               *
+000700*    ONE RECORD PER ANIMAL ON FILE.  KEYED BY PATIENT-ID.       *
+000800*    COPY THIS MEMBER INTO THE FD FOR JR-FILE IN ANY PROGRAM    *
+000900*    THAT NEEDS TO READ OR WRITE THE PATIENT FILE.              *
+001000*                                                               *
+001100*    MODIFICATION HISTORY                                      *
+001200*    --------------------                                       *
+001300*    2026/08/09  JJM  ORIGINAL COPYBOOK.                         *
+001400*                                                               *
+001700*****************************************************************
+001800    01  JR-RECORD.
+001900        03  ANIMAL-INFO.
+002000            05  PATIENT-ID                  PIC X(05).
+002100            05  ATYPE                       PIC X(01).
+002200            05  CTYPE REDEFINES ATYPE       PIC X(01).
+002300            05  DTYPE REDEFINES ATYPE       PIC X(01).
+002400            05  OTYPE REDEFINES ATYPE       PIC X(01).
+002500        03  OWNER-INFO.
+002600            05  PHONE                       PIC X(08).
+002700            05  OWNER                       PIC X(30).
+002800        03  FINANCIAL.
+002900            05  ACCT_NO.
+003000                10  YEAR                    PIC X(02).
+003100                10  SEQ_NO                  PIC X(04).
+003200            05  LAST_VISIT.
+003300                10  YYYY                    PIC 9(04).
+003400                10  MM                      PIC 9(02).
+003500                10  DD                      PIC 9(02).
+003600            05  FEE                         PIC S9(5)V99.
+003700            05  DATE_PAID                   PIC 9(08).
