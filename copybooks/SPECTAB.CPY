@@ -0,0 +1,27 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    SPECTAB.CPY                                                *
+000400*                                                               *
+000500*    APPROVED SPECIES CODE TABLE.                                *
+000600*                                                               *
+000700*    THE SINGLE BYTE STORED IN ANIMAL-INFO (ATYPE, AND          *
+000800*    REDEFINED AS CTYPE/DTYPE/OTYPE) MUST MATCH ONE OF THE       *
+000900*    CODES BELOW.  THE TABLE IS BUILT FROM A LITERAL SO IT CAN   *
+001000*    BE EXTENDED BY CHANGING ONE VALUE CLAUSE RATHER THAN        *
+001100*    RENUMBERING A SERIES OF OCCURS ENTRIES.                     *
+001200*                                                               *
+001300*    CODE    SPECIES                                            *
+001400*    ----    -------                                            *
+001500*    C       CAT                                                *
+001600*    D       DOG                                                *
+001700*    B       BIRD                                                *
+001800*    R       REPTILE                                             *
+001900*    H       HORSE                                               *
+002000*    O       OTHER / EXOTIC                                      *
+002100*                                                               *
+002200*****************************************************************
+002300    01  WS-SPECIES-LIST                     PIC X(06) VALUE
+002400                                             "CDBRHO".
+002500    01  WS-SPECIES-TABLE REDEFINES WS-SPECIES-LIST.
+002600        05  WS-SPECIES-CODE  OCCURS 6 TIMES  PIC X(01).
+002700    01  WS-SPECIES-MAX                      PIC 9(02) VALUE 06.
