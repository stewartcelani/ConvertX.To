@@ -0,0 +1,16 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    CKPTREC.CPY                                                 *
+000400*                                                               *
+000500*    CHECKPOINT-RECORD  --  WRITTEN BY THE NIGHTLY JR-FILE       *
+000600*    MAINTENANCE RUN EVERY CHECKPOINT-INTERVAL RECORDS SO A      *
+000700*    RESTART CAN SKIP PAST WORK ALREADY COMMITTED INSTEAD OF     *
+000800*    REPROCESSING THE WHOLE POPULATION.                         *
+000900*                                                               *
+001000*****************************************************************
+001100    01  CHECKPOINT-RECORD.
+001200        05  CK-RUN-ID                       PIC X(08).
+001300        05  CK-LAST-PATIENT-ID              PIC X(05).
+001400        05  CK-RECORDS-PROCESSED            PIC 9(07).
+001500        05  CK-CHECKPOINT-DATE              PIC 9(08).
+001600        05  CK-CHECKPOINT-TIME              PIC 9(06).
