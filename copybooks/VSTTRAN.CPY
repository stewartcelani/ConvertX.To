@@ -0,0 +1,21 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    VSTTRAN.CPY                                                 *
+000400*                                                               *
+000500*    VISIT-TRANSACTION  --  ONE NIGHTLY POSTING AGAINST A        *
+000600*    PATIENT ON JR-FILE.  EITHER A VISIT POSTING (RECORDS THE    *
+000700*    VISIT DATE AND FEE BILLED) OR A PAYMENT POSTING (RECORDS    *
+000800*    THE DATE THE FEE WAS PAID).                                 *
+000900*                                                               *
+001000*****************************************************************
+001100    01  VISIT-TRANSACTION.
+001200        05  VT-PATIENT-ID               PIC X(05).
+001300        05  VT-TRANS-TYPE               PIC X(01).
+001400            88  VT-VISIT-POSTING                 VALUE "V".
+001500            88  VT-PAYMENT-POSTING                VALUE "P".
+001600        05  VT-VISIT-DATE.
+001700            10  VT-VISIT-YYYY           PIC 9(04).
+001800            10  VT-VISIT-MM             PIC 9(02).
+001900            10  VT-VISIT-DD             PIC 9(02).
+002000        05  VT-FEE-AMOUNT               PIC S9(5)V99.
+002100        05  VT-PAYMENT-DATE             PIC 9(08).
