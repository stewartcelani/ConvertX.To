@@ -0,0 +1,17 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    VISTREC.CPY                                                 *
+000400*                                                               *
+000500*    VISIT-HISTORY-RECORD  --  ONE ENTRY PER ANIMAL PER VISIT,   *
+000600*    KEYED BY PATIENT-ID FOLLOWED BY VISIT DATE.  ACCUMULATES    *
+000700*    EVERY VISIT INSTEAD OF OVERWRITING LAST_VISIT IN JR-FILE.   *
+000800*                                                               *
+000900*****************************************************************
+001000    01  VISIT-HISTORY-RECORD.
+001100        05  VH-KEY.
+001200            10  VH-PATIENT-ID               PIC X(05).
+001300            10  VH-VISIT-DATE.
+001400                15  VH-VISIT-YYYY           PIC 9(04).
+001500                15  VH-VISIT-MM             PIC 9(02).
+001600                15  VH-VISIT-DD             PIC 9(02).
+001700        05  VH-VISIT-FEE                    PIC S9(5)V99.
