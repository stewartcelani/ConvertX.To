@@ -0,0 +1,17 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    AUDTREC.CPY                                                 *
+000400*                                                               *
+000500*    AUDIT-RECORD  --  BEFORE/AFTER JOURNAL ENTRY WRITTEN ANY    *
+000600*    TIME THE FINANCIAL OR OWNER-INFO GROUP OF A JR-RECORD IS    *
+000700*    CHANGED.  APPENDED TO, NEVER UPDATED OR DELETED.            *
+000800*                                                               *
+000900*****************************************************************
+001000    01  AUDIT-RECORD.
+001100        05  AU-PATIENT-ID                   PIC X(05).
+001200        05  AU-FIELD-NAME                   PIC X(10).
+001300        05  AU-OLD-VALUE                    PIC X(30).
+001400        05  AU-NEW-VALUE                    PIC X(30).
+001500        05  AU-CHANGE-DATE                  PIC 9(08).
+001600        05  AU-CHANGE-TIME                  PIC 9(06).
+001700        05  AU-USER-ID                       PIC X(08).
