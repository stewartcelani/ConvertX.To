@@ -0,0 +1,25 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    GLEXREC.CPY                                                 *
+000400*                                                               *
+000500*    GL-EXPORT-RECORD  --  FIXED LAYOUT EXPECTED BY THE          *
+000600*    GENERAL-LEDGER PACKAGE.  80 BYTE FIXED RECORD.              *
+000700*                                                               *
+000800*    POS     LEN   FIELD                                        *
+000900*    ---     ---   -----                                        *
+001000*    01-02   02    RECORD TYPE (ALWAYS "FE" = FEE ENTRY)         *
+001100*    03-04   02    ACCT_NO YEAR                                  *
+001200*    05-08   04    ACCT_NO SEQ_NO                                *
+001300*    09-15   07    FEE AMOUNT, SIGN OVERPUNCHED (S9(5)V99)       *
+001400*    16-23   08    DATE PAID (YYYYMMDD, ZERO IF UNPAID)          *
+001500*    24-80   57    FILLER                                       *
+001600*                                                               *
+001700*****************************************************************
+001800    01  GL-EXPORT-RECORD.
+001900        05  GL-RECORD-TYPE                  PIC X(02).
+002000        05  GL-ACCT-NO.
+002100            10  GL-ACCT-YEAR                PIC X(02).
+002200            10  GL-ACCT-SEQ                 PIC X(04).
+002300        05  GL-FEE-AMOUNT                   PIC S9(5)V99.
+002400        05  GL-DATE-PAID                    PIC 9(08).
+002500        05  FILLER                          PIC X(57).
