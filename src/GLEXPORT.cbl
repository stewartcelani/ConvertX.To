@@ -0,0 +1,112 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    GLEXPORT                                                   *
+000400*                                                               *
+000500*    GENERAL LEDGER EXPORT PROGRAM                              *
+000600*                                                               *
+000700*    READS JR-FILE SEQUENTIALLY AND WRITES ONE FIXED 80 BYTE    *
+000800*    FEE-ENTRY RECORD (GLEXREC) PER PATIENT TO THE GL EXPORT     *
+000900*    FILE FOR PICKUP BY THE GENERAL-LEDGER PACKAGE.  THE ACCT_NO *
+001000*    AND FEE ARE CARRIED EXACTLY AS THEY STAND ON THE FINANCIAL  *
+001100*    GROUP; DATE_PAID IS CARRIED ZERO WHEN THE FEE IS STILL      *
+001200*    OUTSTANDING.  THIS JOB IS SCHEDULED ON ITS OWN, SEPARATELY  *
+001300*    FROM THE NIGHTLY MAINTENANCE RUN, SO THE LEDGER CAN BE      *
+001400*    REFRESHED WITHOUT WAITING ON THE POSTING CYCLE.             *
+001500*                                                               *
+001600*    MODIFICATION HISTORY                                       *
+001700*    --------------------                                       *
+001800*    2026/08/09  JJM  ORIGINAL PROGRAM.                         *
+001900*                                                               *
+002000*****************************************************************
+002100 IDENTIFICATION DIVISION.
+002200 PROGRAM-ID.  GLEXPORT.
+002300 AUTHOR.      J MORALES.
+002400 INSTALLATION. CLINIC DATA PROCESSING.
+002500 DATE-WRITTEN. 2026/08/09.
+002600 DATE-COMPILED.
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER. GNUCOBOL.
+003000 OBJECT-COMPUTER. GNUCOBOL.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT JR-FILE ASSIGN TO "JRFILE"
+003400         ORGANIZATION IS INDEXED
+003500         ACCESS MODE IS SEQUENTIAL
+003600         RECORD KEY IS PATIENT-ID
+003700         FILE STATUS IS WS-JR-STATUS.
+003800     SELECT GL-EXPORT-FILE ASSIGN TO "GLEXPORT"
+003900         ORGANIZATION IS LINE SEQUENTIAL
+004000         FILE STATUS IS WS-GL-STATUS.
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  JR-FILE.
+004400     COPY JRREC.
+004500 FD  GL-EXPORT-FILE.
+004600     COPY GLEXREC.
+004700 WORKING-STORAGE SECTION.
+004800 01  WS-JR-STATUS                   PIC X(02).
+004900 01  WS-GL-STATUS                   PIC X(02).
+005000 01  WS-EOF-SWITCH                  PIC X(01)     VALUE "N".
+005100     88  WS-END-OF-FILE                           VALUE "Y".
+005200 01  WS-RECORDS-EXPORTED            PIC 9(07)     COMP VALUE 0.
+005300 PROCEDURE DIVISION.
+005400*****************************************************************
+005500*    0000-MAINLINE                                              *
+005600*****************************************************************
+005700 0000-MAINLINE.
+005800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005900     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+006000         UNTIL WS-END-OF-FILE.
+006100     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+006200     STOP RUN.
+006300*****************************************************************
+006400*    1000-INITIALIZE  --  OPEN FILES, PRIME READ                 *
+006500*****************************************************************
+006600 1000-INITIALIZE.
+006700     OPEN INPUT JR-FILE.
+006800     OPEN OUTPUT GL-EXPORT-FILE.
+006900     PERFORM 2100-READ-JR-RECORD THRU 2100-EXIT.
+007000 1000-EXIT.
+007100     EXIT.
+007200*****************************************************************
+007300*    2000-PROCESS-RECORD  --  BUILD AND WRITE ONE GL RECORD      *
+007400*****************************************************************
+007500 2000-PROCESS-RECORD.
+007600     PERFORM 2200-BUILD-GL-RECORD THRU 2200-EXIT.
+007700     WRITE GL-EXPORT-RECORD.
+007800     ADD 1 TO WS-RECORDS-EXPORTED.
+007900     PERFORM 2100-READ-JR-RECORD THRU 2100-EXIT.
+008000 2000-EXIT.
+008100     EXIT.
+008200*****************************************************************
+008300*    2100-READ-JR-RECORD  --  READ-AHEAD OF JR-FILE              *
+008400*****************************************************************
+008500 2100-READ-JR-RECORD.
+008600     READ JR-FILE NEXT RECORD
+008700         AT END
+008800             MOVE "Y" TO WS-EOF-SWITCH
+008900     END-READ.
+009000 2100-EXIT.
+009100     EXIT.
+009200*****************************************************************
+009300*    2200-BUILD-GL-RECORD  --  MAP THE FINANCIAL GROUP TO GLEXREC*
+009400*****************************************************************
+009500 2200-BUILD-GL-RECORD.
+009600     INITIALIZE GL-EXPORT-RECORD.
+009700     MOVE "FE"                   TO GL-RECORD-TYPE.
+009800     MOVE YEAR OF ACCT_NO        TO GL-ACCT-YEAR.
+009900     MOVE SEQ_NO OF ACCT_NO      TO GL-ACCT-SEQ.
+010000     MOVE FEE OF FINANCIAL       TO GL-FEE-AMOUNT.
+010100     MOVE DATE_PAID OF FINANCIAL TO GL-DATE-PAID.
+010200 2200-EXIT.
+010300     EXIT.
+010400*****************************************************************
+010500*    9999-TERMINATE  --  CLOSE FILES, DISPLAY COUNT              *
+010600*****************************************************************
+010700 9999-TERMINATE.
+010800     DISPLAY "GLEXPORT - RECORDS EXPORTED: " WS-RECORDS-EXPORTED.
+010900     CLOSE JR-FILE.
+011000     CLOSE GL-EXPORT-FILE.
+011100 9999-EXIT.
+011200     EXIT.
