@@ -0,0 +1,166 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    OWNRXREF                                                   *
+000400*                                                               *
+000500*    OWNER CROSS-REFERENCE BUILD JOB                            *
+000600*                                                               *
+000700*    READS JR-FILE AND BUILDS/MAINTAINS THE OWNER MASTER FILE   *
+000800*    (OWNREC, KEYED BY PHONE) SO A CLIENT'S NAME AND PHONE ARE  *
+000900*    STORED ONCE REGARDLESS OF HOW MANY PETS THEY HAVE ON       *
+001000*    JR-FILE.  EVERY JR-RECORD'S PATIENT-ID IS LINKED INTO THE  *
+001100*    OWNER ENTRY FOR ITS PHONE NUMBER.  RUN THIS JOB TO DO THE  *
+001200*    INITIAL BUILD AND RERUN IT ANY TIME TO PICK UP NEW         *
+001300*    PATIENTS ADDED DIRECTLY TO JR-FILE.                        *
+001400*                                                               *
+001500*    MODIFICATION HISTORY                                       *
+001600*    --------------------                                       *
+001700*    2026/08/09  JJM  ORIGINAL PROGRAM.                         *
+001800*                                                               *
+001900*****************************************************************
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID.  OWNRXREF.
+002200 AUTHOR.      J MORALES.
+002300 INSTALLATION. CLINIC DATA PROCESSING.
+002400 DATE-WRITTEN. 2026/08/09.
+002500 DATE-COMPILED.
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER. GNUCOBOL.
+002900 OBJECT-COMPUTER. GNUCOBOL.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT JR-FILE ASSIGN TO "JRFILE"
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS SEQUENTIAL
+003500         RECORD KEY IS PATIENT-ID
+003600         FILE STATUS IS WS-JR-STATUS.
+003700     SELECT OWNER-MASTER-FILE ASSIGN TO "OWNMAST"
+003800         ORGANIZATION IS INDEXED
+003900         ACCESS MODE IS DYNAMIC
+004000         RECORD KEY IS OM-PHONE
+004100         FILE STATUS IS WS-OM-STATUS.
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  JR-FILE.
+004500     COPY JRREC.
+004600 FD  OWNER-MASTER-FILE.
+004700     COPY OWNREC.
+004800 WORKING-STORAGE SECTION.
+004900 01  WS-JR-STATUS                   PIC X(02).
+005000 01  WS-OM-STATUS                   PIC X(02).
+005100 01  WS-EOF-SWITCH                  PIC X(01)     VALUE "N".
+005200     88  WS-END-OF-FILE                           VALUE "Y".
+005300 01  WS-FOUND-SWITCH                PIC X(01)     VALUE "N".
+005400     88  WS-ID-LINKED                             VALUE "Y".
+005500 01  WS-LIST-SUB                    PIC 9(02)     COMP.
+005600 01  WS-OWNERS-ADDED                PIC 9(07)     COMP VALUE 0.
+005700 01  WS-PETS-LINKED                 PIC 9(07)     COMP VALUE 0.
+005800 PROCEDURE DIVISION.
+005900*****************************************************************
+006000*    0000-MAINLINE                                              *
+006100*****************************************************************
+006200 0000-MAINLINE.
+006300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006400     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+006500         UNTIL WS-END-OF-FILE.
+006600     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+006700     STOP RUN.
+006800*****************************************************************
+006900*    1000-INITIALIZE  --  OPEN FILES, PRIME READ                 *
+007000*****************************************************************
+007100 1000-INITIALIZE.
+007200     OPEN INPUT JR-FILE.
+007300     OPEN I-O OWNER-MASTER-FILE.
+007310     IF WS-OM-STATUS = "35"
+007320         OPEN OUTPUT OWNER-MASTER-FILE
+007330         CLOSE OWNER-MASTER-FILE
+007340         OPEN I-O OWNER-MASTER-FILE
+007350     END-IF.
+007400     PERFORM 2100-READ-JR-RECORD THRU 2100-EXIT.
+007500 1000-EXIT.
+007600     EXIT.
+007700*****************************************************************
+007800*    2000-PROCESS-RECORD  --  LINK ONE JR-RECORD TO ITS OWNER    *
+007900*****************************************************************
+008000 2000-PROCESS-RECORD.
+008100     MOVE PHONE OF OWNER-INFO TO OM-PHONE.
+008200     READ OWNER-MASTER-FILE
+008300         KEY IS OM-PHONE
+008400         INVALID KEY
+008500             PERFORM 2200-ADD-OWNER THRU 2200-EXIT
+008600         NOT INVALID KEY
+008700             PERFORM 2300-LINK-PATIENT THRU 2300-EXIT
+008800     END-READ.
+008900     PERFORM 2100-READ-JR-RECORD THRU 2100-EXIT.
+009000 2000-EXIT.
+009100     EXIT.
+009200*****************************************************************
+009300*    2100-READ-JR-RECORD  --  READ-AHEAD OF JR-FILE              *
+009400*****************************************************************
+009500 2100-READ-JR-RECORD.
+009600     READ JR-FILE NEXT RECORD
+009700         AT END
+009800             MOVE "Y" TO WS-EOF-SWITCH
+009900     END-READ.
+010000 2100-EXIT.
+010100     EXIT.
+010200*****************************************************************
+010300*    2200-ADD-OWNER  --  FIRST TIME WE HAVE SEEN THIS PHONE      *
+010400*****************************************************************
+010500 2200-ADD-OWNER.
+010600     MOVE OWNER OF OWNER-INFO       TO OM-OWNER-NAME.
+010700     MOVE 1                         TO OM-PET-COUNT.
+010800     MOVE PATIENT-ID OF ANIMAL-INFO TO OM-PATIENT-ID (1).
+010900     WRITE OWNER-MASTER-RECORD
+011000         INVALID KEY
+011100             DISPLAY "OWNRXREF - DUPLICATE PHONE ON WRITE: "
+011200                 OM-PHONE
+011300     END-WRITE.
+011400     ADD 1 TO WS-OWNERS-ADDED.
+011500     ADD 1 TO WS-PETS-LINKED.
+011600 2200-EXIT.
+011700     EXIT.
+011800*****************************************************************
+011900*    2300-LINK-PATIENT  --  OWNER ALREADY ON FILE, ADD THE PET   *
+012000*****************************************************************
+012100 2300-LINK-PATIENT.
+012200     MOVE "N" TO WS-FOUND-SWITCH.
+012300     MOVE 0   TO WS-LIST-SUB.
+012400     PERFORM 2310-SEARCH-PATIENT-LIST THRU 2310-EXIT
+012500         VARYING WS-LIST-SUB FROM 1 BY 1
+012600         UNTIL WS-LIST-SUB > OM-PET-COUNT
+012700            OR WS-ID-LINKED.
+012800     IF NOT WS-ID-LINKED
+012900            AND OM-PET-COUNT < 20
+013000         ADD 1 TO OM-PET-COUNT
+013100         MOVE PATIENT-ID OF ANIMAL-INFO
+013200             TO OM-PATIENT-ID (OM-PET-COUNT)
+013300         REWRITE OWNER-MASTER-RECORD
+013400         ADD 1 TO WS-PETS-LINKED
+013410     END-IF.
+013420     IF NOT WS-ID-LINKED
+013430            AND OM-PET-COUNT NOT < 20
+013440         DISPLAY "OWNRXREF - PET LIST FULL, NOT LINKED: "
+013450             PATIENT-ID OF ANIMAL-INFO " TO PHONE " OM-PHONE
+013500     END-IF.
+013600 2300-EXIT.
+013700     EXIT.
+013800*****************************************************************
+013900*    2310-SEARCH-PATIENT-LIST                                   *
+014000*****************************************************************
+014100 2310-SEARCH-PATIENT-LIST.
+014200     IF OM-PATIENT-ID (WS-LIST-SUB) = PATIENT-ID OF ANIMAL-INFO
+014300         MOVE "Y" TO WS-FOUND-SWITCH
+014400     END-IF.
+014500 2310-EXIT.
+014600     EXIT.
+014700*****************************************************************
+014800*    9999-TERMINATE  --  CLOSE FILES, DISPLAY COUNTS             *
+014900*****************************************************************
+015000 9999-TERMINATE.
+015100     DISPLAY "OWNRXREF - OWNERS ADDED : " WS-OWNERS-ADDED.
+015200     DISPLAY "OWNRXREF - PETS LINKED  : " WS-PETS-LINKED.
+015300     CLOSE JR-FILE.
+015400     CLOSE OWNER-MASTER-FILE.
+015500 9999-EXIT.
+015600     EXIT.
