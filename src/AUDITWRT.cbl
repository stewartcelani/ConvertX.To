@@ -0,0 +1,121 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    AUDITWRT                                                   *
+000400*                                                               *
+000500*    AUDIT JOURNAL WRITER                                       *
+000600*                                                               *
+000700*    CALLABLE SUBPROGRAM SHARED BY EVERY PROGRAM THAT CHANGES   *
+000800*    THE FINANCIAL OR OWNER-INFO GROUPS ON JR-RECORD.  EACH     *
+000900*    CALL WITH AP-WRITE-ENTRY APPENDS ONE BEFORE/AFTER RECORD TO *
+001000*    THE AUDIT JOURNAL (AUDTJRNL), STAMPED WITH THE CURRENT DATE *
+001100*    AND TIME.  THE JOURNAL IS OPENED ON THE FIRST WRITE AND     *
+001200*    STAYS OPEN ACROSS CALLS; THE CALLING PROGRAM MUST CALL      *
+001300*    AGAIN WITH AP-CLOSE-JOURNAL AT END OF JOB SO THE JOURNAL IS *
+001400*    CLOSED OUT CLEANLY.                                        *
+001500*                                                               *
+001600*    CALLING CONVENTION                                         *
+001700*    ------------------                                         *
+001800*        CALL "AUDITWRT" USING AUDIT-PARM-AREA.                 *
+001900*        SET AP-WRITE-ENTRY AND FILL IN AP-PATIENT-ID,          *
+002000*        AP-FIELD-NAME, AP-OLD-VALUE, AP-NEW-VALUE, AND          *
+002100*        AP-USER-ID BEFORE THE CALL.  SET AP-CLOSE-JOURNAL WITH  *
+002200*        NO OTHER FIELDS REQUIRED TO CLOSE THE JOURNAL.          *
+002300*        AP-RETURN-CODE IS 0 UNLESS THE JOURNAL COULD NOT BE     *
+002400*        OPENED OR WRITTEN.                                     *
+002500*                                                               *
+002600*    MODIFICATION HISTORY                                       *
+002700*    --------------------                                       *
+002800*    2026/08/09  JJM  ORIGINAL PROGRAM.                         *
+002900*                                                               *
+003000*****************************************************************
+003100 IDENTIFICATION DIVISION.
+003200 PROGRAM-ID.  AUDITWRT.
+003300 AUTHOR.      J MORALES.
+003400 INSTALLATION. CLINIC DATA PROCESSING.
+003500 DATE-WRITTEN. 2026/08/09.
+003600 DATE-COMPILED.
+003700 ENVIRONMENT DIVISION.
+003800 CONFIGURATION SECTION.
+003900 SOURCE-COMPUTER. GNUCOBOL.
+004000 OBJECT-COMPUTER. GNUCOBOL.
+004100 INPUT-OUTPUT SECTION.
+004200 FILE-CONTROL.
+004300     SELECT AUDIT-JOURNAL-FILE ASSIGN TO "AUDTJRNL"
+004400         ORGANIZATION IS LINE SEQUENTIAL
+004500         FILE STATUS IS WS-AU-STATUS.
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  AUDIT-JOURNAL-FILE.
+004900     COPY AUDTREC.
+005000 WORKING-STORAGE SECTION.
+005100 01  WS-AU-STATUS                   PIC X(02).
+005200 01  WS-JOURNAL-OPEN-SWITCH         PIC X(01)     VALUE "N".
+005300     88  WS-JOURNAL-IS-OPEN                       VALUE "Y".
+005400 LINKAGE SECTION.
+005500 01  AUDIT-PARM-AREA.
+005600     05  AP-FUNCTION-CODE           PIC X(01).
+005700         88  AP-WRITE-ENTRY                       VALUE "W".
+005800         88  AP-CLOSE-JOURNAL                     VALUE "C".
+005900     05  AP-PATIENT-ID              PIC X(05).
+006000     05  AP-FIELD-NAME              PIC X(10).
+006100     05  AP-OLD-VALUE               PIC X(30).
+006200     05  AP-NEW-VALUE               PIC X(30).
+006300     05  AP-USER-ID                 PIC X(08).
+006400     05  AP-RETURN-CODE             PIC 9(02).
+006500         88  AP-OK                                VALUE 0.
+006600         88  AP-ERROR                             VALUE 99.
+006700 PROCEDURE DIVISION USING AUDIT-PARM-AREA.
+006800*****************************************************************
+006900*    0000-MAINLINE                                              *
+007000*****************************************************************
+007100 0000-MAINLINE.
+007200     MOVE 0 TO AP-RETURN-CODE.
+007300     EVALUATE TRUE
+007400         WHEN AP-WRITE-ENTRY
+007500             PERFORM 1000-OPEN-IF-NEEDED THRU 1000-EXIT
+007600             PERFORM 2000-WRITE-AUDIT-RECORD THRU 2000-EXIT
+007700         WHEN AP-CLOSE-JOURNAL
+007800             PERFORM 3000-CLOSE-JOURNAL THRU 3000-EXIT
+007900         WHEN OTHER
+008000             MOVE 99 TO AP-RETURN-CODE
+008100     END-EVALUATE.
+008200     GOBACK.
+008300*****************************************************************
+008400*    1000-OPEN-IF-NEEDED  --  OPEN THE JOURNAL ON THE FIRST CALL *
+008500*****************************************************************
+008600 1000-OPEN-IF-NEEDED.
+008700     IF NOT WS-JOURNAL-IS-OPEN
+008800         OPEN EXTEND AUDIT-JOURNAL-FILE
+008900         IF WS-AU-STATUS = "05" OR WS-AU-STATUS = "35"
+009000             OPEN OUTPUT AUDIT-JOURNAL-FILE
+009100             CLOSE AUDIT-JOURNAL-FILE
+009200             OPEN EXTEND AUDIT-JOURNAL-FILE
+009300         END-IF
+009400         SET WS-JOURNAL-IS-OPEN TO TRUE
+009500     END-IF.
+009600 1000-EXIT.
+009700     EXIT.
+009800*****************************************************************
+009900*    2000-WRITE-AUDIT-RECORD  --  ONE BEFORE/AFTER JOURNAL LINE  *
+010000*****************************************************************
+010100 2000-WRITE-AUDIT-RECORD.
+010200     MOVE AP-PATIENT-ID          TO AU-PATIENT-ID.
+010300     MOVE AP-FIELD-NAME          TO AU-FIELD-NAME.
+010400     MOVE AP-OLD-VALUE           TO AU-OLD-VALUE.
+010500     MOVE AP-NEW-VALUE           TO AU-NEW-VALUE.
+010600     MOVE AP-USER-ID             TO AU-USER-ID.
+010700     ACCEPT AU-CHANGE-DATE FROM DATE YYYYMMDD.
+010800     ACCEPT AU-CHANGE-TIME FROM TIME.
+010900     WRITE AUDIT-RECORD.
+011000 2000-EXIT.
+011100     EXIT.
+011200*****************************************************************
+011300*    3000-CLOSE-JOURNAL  --  CLOSE ON REQUEST FROM THE CALLER    *
+011400*****************************************************************
+011500 3000-CLOSE-JOURNAL.
+011600     IF WS-JOURNAL-IS-OPEN
+011700         CLOSE AUDIT-JOURNAL-FILE
+011800         MOVE "N" TO WS-JOURNAL-OPEN-SWITCH
+011900     END-IF.
+012000 3000-EXIT.
+012100     EXIT.
