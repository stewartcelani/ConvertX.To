@@ -0,0 +1,319 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    JRSCRN                                                     *
+000400*                                                               *
+000500*    ONLINE PATIENT MAINTENANCE TRANSACTION                     *
+000600*                                                               *
+000700*    LETS FRONT-DESK STAFF KEY A NEW PATIENT-ID, OR CORRECT AN   *
+000800*    EXISTING ONE, THROUGH A SCREEN INSTEAD OF EDITING JR-FILE   *
+000900*    DIRECTLY.  KEYING AN EXISTING PATIENT-ID LOADS THAT         *
+001000*    PATIENT'S CURRENT VALUES ONTO THE SCREEN FIRST, SO A        *
+001100*    CORRECTION TO ONE FIELD DOES NOT BLANK OUT THE OTHERS.      *
+001200*    THE SPECIES CODE MUST APPEAR ON THE APPROVED SPECIES TABLE, *
+001300*    THE PHONE NUMBER MUST BE EIGHT NUMERIC DIGITS, AND THE FEE  *
+001400*    MAY NOT BE NEGATIVE.  A NEW PATIENT-ID IS ASSIGNED THE NEXT *
+001410*    ACCT_NO BY THE ACCTSEQ SEQUENCER; AN EXISTING PATIENT-ID IS *
+001420*    REWRITTEN IN PLACE.                                        *
+001430*                                                               *
+001440*    OWNER NAME AND PHONE ARE SHOWN FOR REFERENCE ONLY WHEN      *
+001450*    CORRECTING AN EXISTING PATIENT -- THEY ARE NOT EDITABLE     *
+001460*    HERE SINCE A CHANGE TO EITHER MUST GO THROUGH OWNRUPD SO    *
+001470*    THE OWNER MASTER AND EVERY OTHER PET LINKED TO IT STAY IN   *
+001480*    STEP.  THEY CAN ONLY BE KEYED WHEN ADDING A NEW PATIENT.    *
+001500*                                                               *
+001600*    ENTER "DONE" AS THE PATIENT-ID TO LEAVE THE TRANSACTION.    *
+001700*                                                               *
+001800*    MODIFICATION HISTORY                                       *
+001900*    --------------------                                       *
+002000*    2026/08/09  JJM  ORIGINAL PROGRAM.                         *
+002100*                                                               *
+002200*****************************************************************
+002300 IDENTIFICATION DIVISION.
+002400 PROGRAM-ID.  JRSCRN.
+002500 AUTHOR.      J MORALES.
+002600 INSTALLATION. CLINIC DATA PROCESSING.
+002700 DATE-WRITTEN. 2026/08/09.
+002800 DATE-COMPILED.
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER. GNUCOBOL.
+003200 OBJECT-COMPUTER. GNUCOBOL.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT JR-FILE ASSIGN TO "JRFILE"
+003600         ORGANIZATION IS INDEXED
+003700         ACCESS MODE IS DYNAMIC
+003800         RECORD KEY IS PATIENT-ID
+003900         FILE STATUS IS WS-JR-STATUS.
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  JR-FILE.
+004300     COPY JRREC.
+004400 WORKING-STORAGE SECTION.
+004500     COPY SPECTAB.
+004600 01  WS-JR-STATUS                   PIC X(02).
+004700 01  WS-DONE-SWITCH                 PIC X(01)     VALUE "N".
+004800     88  WS-MAINT-DONE                            VALUE "Y".
+004900 01  WS-FOUND-SWITCH                PIC X(01)     VALUE "N".
+005000     88  WS-SPECIES-VALID                         VALUE "Y".
+005010 01  WS-EXISTING-SWITCH             PIC X(01)     VALUE "N".
+005020     88  WS-PATIENT-EXISTS                         VALUE "Y".
+005100 01  WS-VALID-SWITCH                PIC X(01)     VALUE "Y".
+005200     88  WS-INPUT-VALID                            VALUE "Y".
+005300 01  WS-TABLE-SUB                   PIC 9(02)     COMP.
+005400 01  WS-ADDS-DONE                   PIC 9(05)     COMP VALUE 0.
+005500 01  WS-CORRECTIONS-DONE            PIC 9(05)     COMP VALUE 0.
+005600 01  WS-CURRENT-DATE.
+005700     05  WS-CUR-YYYY                PIC 9(04).
+005800     05  WS-CUR-YY  REDEFINES WS-CUR-YYYY.
+005900         10  FILLER                 PIC 9(02).
+006000         10  WS-CUR-YY-DIGITS        PIC 9(02).
+006100     05  WS-CUR-MM                  PIC 9(02).
+006200     05  WS-CUR-DD                  PIC 9(02).
+006300 01  SEQ-PARM-AREA.
+006400     05  SEQ-REQUEST-YEAR           PIC X(02).
+006500     05  SEQ-NEW-YEAR               PIC X(02).
+006600     05  SEQ-NEW-SEQ-NO             PIC 9(04).
+006700     05  SEQ-RETURN-CODE            PIC 9(02).
+006800         88  SEQ-OK                               VALUE 0.
+006900         88  SEQ-ERROR                            VALUE 99.
+007000 01  WS-SCR-PATIENT-ID              PIC X(05).
+007100 01  WS-SCR-SPECIES-CODE            PIC X(01).
+007200 01  WS-SCR-OWNER                   PIC X(30).
+007300 01  WS-SCR-PHONE                   PIC X(08).
+007400 01  WS-SCR-FEE                     PIC S9(5)V99.
+007500 01  WS-SCR-MESSAGE                 PIC X(50)     VALUE SPACES.
+007510 01  AUDIT-PARM-AREA.
+007520     05  AP-FUNCTION-CODE           PIC X(01).
+007530         88  AP-WRITE-ENTRY                       VALUE "W".
+007540         88  AP-CLOSE-JOURNAL                     VALUE "C".
+007550     05  AP-PATIENT-ID              PIC X(05).
+007560     05  AP-FIELD-NAME              PIC X(10).
+007570     05  AP-OLD-VALUE               PIC X(30).
+007580     05  AP-NEW-VALUE               PIC X(30).
+007590     05  AP-USER-ID                 PIC X(08).
+007595     05  AP-RETURN-CODE             PIC 9(02).
+007598 01  WS-AUDIT-OLD-FEE               PIC -(5)9.99.
+007599 01  WS-AUDIT-NEW-FEE               PIC -(5)9.99.
+007600 SCREEN SECTION.
+007700 01  JRSCRN-MAINT-SCREEN.
+007800     05  BLANK SCREEN.
+007900     05  LINE 1  COLUMN 1  VALUE "CLINIC PATIENT MAINTENANCE".
+008000     05  LINE 3  COLUMN 1  VALUE "PATIENT ID (DONE TO EXIT):".
+008100     05  SCR-PATIENT-ID-FLD LINE 3  COLUMN 29 PIC X(05)
+008200         USING WS-SCR-PATIENT-ID.
+008300     05  LINE 4  COLUMN 1  VALUE "SPECIES CODE (C/D/B/R/H/O):".
+008400     05  SCR-SPECIES-FLD LINE 4  COLUMN 30 PIC X(01)
+008500         USING WS-SCR-SPECIES-CODE.
+008600     05  LINE 5  COLUMN 1  VALUE "OWNER NAME:".
+008700     05  SCR-OWNER-FLD LINE 5  COLUMN 13 PIC X(30)
+008800         USING WS-SCR-OWNER.
+008900     05  LINE 6  COLUMN 1  VALUE "PHONE (8 DIGITS):".
+009000     05  SCR-PHONE-FLD LINE 6  COLUMN 19 PIC X(08)
+009100         USING WS-SCR-PHONE.
+009200     05  LINE 7  COLUMN 1  VALUE "FEE:".
+009300     05  SCR-FEE-FLD LINE 7  COLUMN 19 PIC S9(5)V99
+009400         USING WS-SCR-FEE.
+009500     05  LINE 9  COLUMN 1  VALUE "MESSAGE:".
+009600     05  LINE 9  COLUMN 10 PIC X(50)
+009700         FROM WS-SCR-MESSAGE.
+009800 PROCEDURE DIVISION.
+009900*****************************************************************
+010000*    0000-MAINLINE                                              *
+010100*****************************************************************
+010200 0000-MAINLINE.
+010300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010400     PERFORM 2000-MAINTAIN-PATIENT THRU 2000-EXIT
+010500         UNTIL WS-MAINT-DONE.
+010600     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+010700     STOP RUN.
+010800*****************************************************************
+010900*    1000-INITIALIZE  --  OPEN FILES                             *
+011000*****************************************************************
+011100 1000-INITIALIZE.
+011200     OPEN I-O JR-FILE.
+011300     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+011400 1000-EXIT.
+011500     EXIT.
+011600*****************************************************************
+011700*    2000-MAINTAIN-PATIENT  --  ONE SCREEN TRANSACTION           *
+011800*****************************************************************
+011900 2000-MAINTAIN-PATIENT.
+012000     MOVE SPACES TO WS-SCR-MESSAGE.
+012100     MOVE SPACES TO WS-SCR-PATIENT-ID.
+012200     MOVE SPACES TO WS-SCR-SPECIES-CODE.
+012300     MOVE SPACES TO WS-SCR-OWNER.
+012400     MOVE SPACES TO WS-SCR-PHONE.
+012500     MOVE 0      TO WS-SCR-FEE.
+012510     MOVE "N"    TO WS-EXISTING-SWITCH.
+012600     DISPLAY JRSCRN-MAINT-SCREEN.
+012700     ACCEPT SCR-PATIENT-ID-FLD.
+012800     IF WS-SCR-PATIENT-ID = "DONE" OR WS-SCR-PATIENT-ID = SPACES
+012900         MOVE "Y" TO WS-DONE-SWITCH
+013000         GO TO 2000-EXIT
+013100     END-IF.
+013110     PERFORM 2150-LOOKUP-PATIENT THRU 2150-EXIT.
+013120     DISPLAY JRSCRN-MAINT-SCREEN.
+013130     ACCEPT SCR-SPECIES-FLD.
+013140     IF NOT WS-PATIENT-EXISTS
+013150         ACCEPT SCR-OWNER-FLD
+013160         ACCEPT SCR-PHONE-FLD
+013170     END-IF.
+013180     ACCEPT SCR-FEE-FLD.
+013200     PERFORM 2200-VALIDATE-INPUT THRU 2200-EXIT.
+013300     IF WS-INPUT-VALID
+013400         PERFORM 2300-SAVE-RECORD THRU 2300-EXIT
+013500     ELSE
+013600         DISPLAY JRSCRN-MAINT-SCREEN
+013700     END-IF.
+013800 2000-EXIT.
+013900     EXIT.
+014000*****************************************************************
+014010*    2150-LOOKUP-PATIENT  --  PRELOAD SCREEN IF ID ALREADY EXISTS*
+014020*****************************************************************
+014030 2150-LOOKUP-PATIENT.
+014040     MOVE WS-SCR-PATIENT-ID TO PATIENT-ID OF ANIMAL-INFO.
+014050     READ JR-FILE
+014060         KEY IS PATIENT-ID
+014070         INVALID KEY
+014080             MOVE "N" TO WS-EXISTING-SWITCH
+014090         NOT INVALID KEY
+014100             MOVE "Y" TO WS-EXISTING-SWITCH
+014110             MOVE ATYPE OF ANIMAL-INFO TO WS-SCR-SPECIES-CODE
+014120             MOVE OWNER OF OWNER-INFO  TO WS-SCR-OWNER
+014130             MOVE PHONE OF OWNER-INFO  TO WS-SCR-PHONE
+014140             MOVE FEE OF FINANCIAL     TO WS-SCR-FEE
+014150     END-READ.
+014160 2150-EXIT.
+014170     EXIT.
+014180*****************************************************************
+014190*    2200-VALIDATE-INPUT  --  EDIT EACH FIELD BEFORE SAVING      *
+014200*****************************************************************
+014300 2200-VALIDATE-INPUT.
+014400     MOVE "Y" TO WS-VALID-SWITCH.
+014500     PERFORM 2210-CHECK-SPECIES THRU 2210-EXIT.
+014600     IF NOT WS-SPECIES-VALID
+014700         MOVE "N" TO WS-VALID-SWITCH
+014800         MOVE "INVALID SPECIES CODE" TO WS-SCR-MESSAGE
+014900     END-IF.
+015000     IF WS-INPUT-VALID
+015100         AND WS-SCR-PHONE NOT NUMERIC
+015200         MOVE "N" TO WS-VALID-SWITCH
+015300         MOVE "PHONE MUST BE 8 NUMERIC DIGITS" TO WS-SCR-MESSAGE
+015400     END-IF.
+015500     IF WS-INPUT-VALID
+015600         AND WS-SCR-FEE < 0
+015700         MOVE "N" TO WS-VALID-SWITCH
+015800         MOVE "FEE MAY NOT BE NEGATIVE" TO WS-SCR-MESSAGE
+015900     END-IF.
+016000 2200-EXIT.
+016100     EXIT.
+016200*****************************************************************
+016300*    2210-CHECK-SPECIES  --  LINEAR SEARCH OF THE SPECIES TABLE  *
+016400*****************************************************************
+016500 2210-CHECK-SPECIES.
+016600     MOVE "N" TO WS-FOUND-SWITCH.
+016700     MOVE 0   TO WS-TABLE-SUB.
+016800     PERFORM 2220-SEARCH-ONE-CODE THRU 2220-EXIT
+016900         VARYING WS-TABLE-SUB FROM 1 BY 1
+017000         UNTIL WS-TABLE-SUB > WS-SPECIES-MAX
+017100            OR WS-SPECIES-VALID.
+017200 2210-EXIT.
+017300     EXIT.
+017400*****************************************************************
+017500*    2220-SEARCH-ONE-CODE                                        *
+017600*****************************************************************
+017700 2220-SEARCH-ONE-CODE.
+017800     IF WS-SPECIES-CODE (WS-TABLE-SUB) = WS-SCR-SPECIES-CODE
+017900         MOVE "Y" TO WS-FOUND-SWITCH
+018000     END-IF.
+018100 2220-EXIT.
+018200     EXIT.
+018300*****************************************************************
+018400*    2300-SAVE-RECORD  --  ADD A NEW PATIENT OR REWRITE ONE      *
+018500*****************************************************************
+018600 2300-SAVE-RECORD.
+018700     MOVE WS-SCR-PATIENT-ID TO PATIENT-ID OF ANIMAL-INFO.
+018800     READ JR-FILE
+018900         KEY IS PATIENT-ID
+019000         INVALID KEY
+019100             PERFORM 2310-ADD-NEW-PATIENT THRU 2310-EXIT
+019200         NOT INVALID KEY
+019300             PERFORM 2320-CORRECT-PATIENT THRU 2320-EXIT
+019400     END-READ.
+019500 2300-EXIT.
+019600     EXIT.
+019700*****************************************************************
+019800*    2310-ADD-NEW-PATIENT  --  ASSIGN ACCT_NO AND WRITE          *
+019900*****************************************************************
+020000 2310-ADD-NEW-PATIENT.
+020100     MOVE WS-SCR-SPECIES-CODE TO ATYPE OF ANIMAL-INFO.
+020200     MOVE WS-SCR-PHONE        TO PHONE OF OWNER-INFO.
+020300     MOVE WS-SCR-OWNER        TO OWNER OF OWNER-INFO.
+020400     MOVE WS-SCR-FEE          TO FEE OF FINANCIAL.
+020500     MOVE 0                   TO YYYY OF LAST_VISIT.
+020600     MOVE 0                   TO MM OF LAST_VISIT.
+020700     MOVE 0                   TO DD OF LAST_VISIT.
+020800     MOVE 0                   TO DATE_PAID OF FINANCIAL.
+020900     MOVE WS-CUR-YY-DIGITS    TO SEQ-REQUEST-YEAR.
+021000     CALL "ACCTSEQ" USING SEQ-PARM-AREA.
+021100     MOVE SEQ-NEW-YEAR        TO YEAR OF ACCT_NO.
+021200     MOVE SEQ-NEW-SEQ-NO      TO SEQ_NO OF ACCT_NO.
+021300     WRITE JR-RECORD
+021400         INVALID KEY
+021500             MOVE "PATIENT ID ALREADY ON FILE" TO WS-SCR-MESSAGE
+021600         NOT INVALID KEY
+021700             ADD 1 TO WS-ADDS-DONE
+021800             MOVE "PATIENT ADDED" TO WS-SCR-MESSAGE
+021900     END-WRITE.
+022000 2310-EXIT.
+022100     EXIT.
+022200*****************************************************************
+022300*    2320-CORRECT-PATIENT  --  REWRITE AN EXISTING PATIENT       *
+022310*    ONLY SPECIES CODE AND FEE ARE CHANGED HERE.  OWNER AND      *
+022320*    PHONE ARE NEVER RE-KEYED ON THIS SCREEN (SEE 2000-MAINTAIN- *
+022330*    PATIENT), SO THE VALUES WRITTEN BACK ARE THE SAME ONES THAT*
+022340*    WERE ALREADY ON FILE -- OWNER/PHONE CORRECTIONS GO THROUGH *
+022350*    OWNRUPD SO THE OWNER MASTER AND LINKED PETS STAY IN STEP.  *
+022400*****************************************************************
+022500 2320-CORRECT-PATIENT.
+022530     MOVE FEE OF FINANCIAL    TO WS-AUDIT-OLD-FEE.
+022600     MOVE WS-SCR-SPECIES-CODE TO ATYPE OF ANIMAL-INFO.
+022900     MOVE WS-SCR-FEE          TO FEE OF FINANCIAL.
+023000     REWRITE JR-RECORD
+023100         INVALID KEY
+023200             MOVE "CORRECTION FAILED" TO WS-SCR-MESSAGE
+023300         NOT INVALID KEY
+023310             PERFORM 2330-AUDIT-CORRECTION THRU 2330-EXIT
+023400             ADD 1 TO WS-CORRECTIONS-DONE
+023500             MOVE "PATIENT CORRECTED" TO WS-SCR-MESSAGE
+023600     END-REWRITE.
+023700 2320-EXIT.
+023800     EXIT.
+023810*****************************************************************
+023820*    2330-AUDIT-CORRECTION  --  JOURNAL A FEE CHANGE             *
+023830*****************************************************************
+023840 2330-AUDIT-CORRECTION.
+024030     MOVE WS-SCR-FEE TO WS-AUDIT-NEW-FEE.
+024032     IF WS-AUDIT-OLD-FEE NOT = WS-AUDIT-NEW-FEE
+024040         MOVE "W"               TO AP-FUNCTION-CODE
+024050         MOVE WS-SCR-PATIENT-ID TO AP-PATIENT-ID
+024060         MOVE "FEE"             TO AP-FIELD-NAME
+024070         MOVE WS-AUDIT-OLD-FEE  TO AP-OLD-VALUE
+024080         MOVE WS-AUDIT-NEW-FEE  TO AP-NEW-VALUE
+024090         MOVE "JRSCRN"          TO AP-USER-ID
+024100         CALL "AUDITWRT" USING AUDIT-PARM-AREA
+024110     END-IF.
+024120 2330-EXIT.
+024130     EXIT.
+024200*****************************************************************
+024210*    9999-TERMINATE  --  CLOSE FILE, DISPLAY COUNTS              *
+024220*****************************************************************
+024230 9999-TERMINATE.
+024240     DISPLAY "JRSCRN - PATIENTS ADDED      : " WS-ADDS-DONE.
+024250     DISPLAY "JRSCRN - PATIENTS CORRECTED : " WS-CORRECTIONS-DONE.
+024260     MOVE "C" TO AP-FUNCTION-CODE.
+024270     CALL "AUDITWRT" USING AUDIT-PARM-AREA.
+024280     CLOSE JR-FILE.
+024290 9999-EXIT.
+024300     EXIT.
