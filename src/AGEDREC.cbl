@@ -0,0 +1,351 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    AGEDREC                                                     *
+000400*                                                               *
+000500*    AGED RECEIVABLES REPORT                                     *
+000600*                                                               *
+000700*    READS JR-FILE AND BUCKETS EVERY PATIENT WITH AN OUTSTANDING *
+000800*    BALANCE (DATE_PAID = ZERO) BY HOW OVERDUE THE BALANCE IS,   *
+000900*    MEASURED FROM LAST_VISIT.  PRINTS SUBTOTALS BY THE ACCT_NO  *
+001000*    YEAR SO OLD-YEAR BUSINESS CAN BE SPOTTED SEPARATELY FROM    *
+001100*    THE CURRENT YEAR.  A PATIENT WITH A ZERO LAST_VISIT HAS NOT *
+001110*    BEEN SERVICED YET AND HAS NOTHING TO AGE, SO IT IS COUNTED  *
+001120*    BUT LEFT OFF THE DETAIL LISTING.                            *
+001130*                                                               *
+001140*    YEAR SUBTOTALS ARE HELD IN A 50-ENTRY TABLE, ONE ENTRY PER  *
+001150*    DISTINCT ACCT_NO YEAR SEEN.  IF A 51ST YEAR EVER TURNS UP   *
+001160*    THOSE RECORDS ARE COUNTED AND LEFT OFF THE REPORT RATHER    *
+001170*    THAN OVERRUNNING THE TABLE.                                 *
+001200*                                                               *
+001300*    AGING IS COMPUTED ON A 30-DAY MONTH / 360-DAY YEAR BASIS,   *
+001400*    THE USUAL CONVENTION FOR AGING REPORTS OF THIS KIND.        *
+001500*                                                               *
+001600*    MODIFICATION HISTORY                                       *
+001700*    --------------------                                        *
+001800*    2026/08/09  JJM  ORIGINAL PROGRAM.                          *
+001900*                                                               *
+002000*****************************************************************
+002100 IDENTIFICATION DIVISION.
+002200 PROGRAM-ID.  AGEDREC.
+002300 AUTHOR.      J MORALES.
+002400 INSTALLATION. CLINIC DATA PROCESSING.
+002500 DATE-WRITTEN. 2026/08/09.
+002600 DATE-COMPILED.
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER. GNUCOBOL.
+003000 OBJECT-COMPUTER. GNUCOBOL.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT JR-FILE ASSIGN TO "JRFILE"
+003400         ORGANIZATION IS INDEXED
+003500         ACCESS MODE IS SEQUENTIAL
+003600         RECORD KEY IS PATIENT-ID
+003700         FILE STATUS IS WS-JR-STATUS.
+003800     SELECT AGED-REPORT ASSIGN TO "AGEDRPT"
+003900         ORGANIZATION IS LINE SEQUENTIAL
+004000         FILE STATUS IS WS-RPT-STATUS.
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  JR-FILE.
+004400     COPY JRREC.
+004500 FD  AGED-REPORT.
+004600 01  AGED-REPORT-LINE               PIC X(86).
+004700 WORKING-STORAGE SECTION.
+004800 01  WS-JR-STATUS                   PIC X(02).
+004900 01  WS-RPT-STATUS                  PIC X(02).
+005000 01  WS-EOF-SWITCH                  PIC X(01)     VALUE "N".
+005100     88  WS-END-OF-FILE                           VALUE "Y".
+005200 01  WS-FOUND-SWITCH                PIC X(01)     VALUE "N".
+005300     88  WS-YEAR-FOUND                            VALUE "Y".
+005310 01  WS-YEAR-SLOT-SWITCH            PIC X(01)     VALUE "Y".
+005320     88  WS-YEAR-SLOT-AVAILABLE                   VALUE "Y".
+005400 01  WS-CURRENT-DATE.
+005500     05  WS-CUR-YYYY                PIC 9(04).
+005600     05  WS-CUR-MM                  PIC 9(02).
+005700     05  WS-CUR-DD                  PIC 9(02).
+005800 01  WS-CUR-ABS-DAYS                PIC 9(07)     COMP.
+005900 01  WS-SVC-ABS-DAYS                PIC 9(07)     COMP.
+006000 01  WS-DAYS-OVERDUE                PIC S9(07)    COMP.
+006100 01  WS-BUCKET-SUB                  PIC 9(02)     COMP.
+006200 01  WS-YEAR-SUB                    PIC 9(02)     COMP.
+006300 01  WS-YEAR-COUNT                  PIC 9(02)     COMP VALUE 0.
+006310 01  WS-UNSVCD-SKIPPED              PIC 9(07)     COMP VALUE 0.
+006320 01  WS-YRTBL-SKIPPED               PIC 9(07)     COMP VALUE 0.
+006400 01  WS-GRAND-TOTAL                 PIC S9(7)V99  VALUE 0.
+006500 01  WS-GRAND-BUCKET-TOTAL          PIC S9(7)V99  VALUE 0
+006600                                    OCCURS 4 TIMES.
+006700 01  WS-YEAR-TABLE.
+006800     05  WS-YEAR-ENTRY              OCCURS 50 TIMES
+006900                                    INDEXED BY WS-YR-IDX.
+007000         10  WS-YR-CODE             PIC X(02).
+007100         10  WS-YR-BUCKET-AMT       PIC S9(7)V99  OCCURS 4 TIMES.
+007200         10  WS-YR-TOTAL-AMT        PIC S9(7)V99.
+007300 01  WS-BUCKET-HEADING-LINE.
+007400     05  FILLER                     PIC X(08)     VALUE "YEAR".
+007500     05  FILLER                     PIC X(14)     VALUE
+007510         "0-30 DAYS".
+007520     05  FILLER                     PIC X(14)     VALUE
+007530         "31-60 DAYS".
+007540     05  FILLER                     PIC X(14)     VALUE
+007550         "61-90 DAYS".
+007560     05  FILLER                     PIC X(14)     VALUE
+007570         "91+ DAYS".
+007580     05  FILLER                     PIC X(16)     VALUE SPACES.
+007600 01  WS-HEADING-LINE-1.
+007700     05  FILLER                     PIC X(33)     VALUE
+007800         "AGEDREC - AGED RECEIVABLES REPORT".
+007900     05  FILLER                     PIC X(07)     VALUE "  DATE ".
+008000     05  WS-H1-DATE                 PIC 9999/99/99.
+008100 01  WS-DETAIL-LINE.
+008200     05  WS-DL-PATIENT-ID           PIC X(05).
+008300     05  FILLER                     PIC X(02)     VALUE SPACES.
+008400     05  WS-DL-ACCT-YEAR            PIC X(02).
+008500     05  FILLER                     PIC X(01)     VALUE "-".
+008600     05  WS-DL-ACCT-SEQ             PIC X(04).
+008700     05  FILLER                     PIC X(03)     VALUE SPACES.
+008800     05  WS-DL-OWNER                PIC X(30).
+008900     05  WS-DL-FEE                  PIC ZZZZZ9.99-.
+009000     05  FILLER                     PIC X(02)     VALUE SPACES.
+009100     05  WS-DL-SVC-DATE             PIC 9999/99/99.
+009200     05  FILLER                     PIC X(02)     VALUE SPACES.
+009300     05  WS-DL-DAYS                 PIC ZZZ9.
+009400     05  FILLER                     PIC X(01)     VALUE SPACES.
+009500     05  WS-DL-BUCKET-LABEL         PIC X(10).
+009600 01  WS-YEAR-TOTAL-LINE.
+009700     05  FILLER                     PIC X(08)     VALUE
+009800         "YEAR ".
+009900     05  WS-YTL-YEAR                PIC X(02).
+010000     05  FILLER                     PIC X(08)     VALUE
+010100         " TOTAL: ".
+010200     05  WS-YTL-BUCKET-AMT          PIC ZZZZZ9.99-
+010300                                    OCCURS 4 TIMES.
+010400     05  FILLER                     PIC X(02)     VALUE SPACES.
+010500     05  WS-YTL-TOTAL-AMT           PIC ZZZZZ9.99-.
+010600 01  WS-GRAND-TOTAL-LINE.
+010700     05  FILLER                     PIC X(18)     VALUE
+010800         "GRAND TOTAL      :".
+010900     05  WS-GTL-BUCKET-AMT          PIC ZZZZZ9.99-
+011000                                    OCCURS 4 TIMES.
+011100     05  FILLER                     PIC X(02)     VALUE SPACES.
+011200     05  WS-GTL-TOTAL-AMT           PIC ZZZZZ9.99-.
+011300 PROCEDURE DIVISION.
+011400*****************************************************************
+011500*    0000-MAINLINE                                               *
+011600*****************************************************************
+011700 0000-MAINLINE.
+011800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+011900     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+012000         UNTIL WS-END-OF-FILE.
+012100     PERFORM 8000-PRINT-TOTALS THRU 8000-EXIT.
+012200     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+012300     STOP RUN.
+012400*****************************************************************
+012500*   1000-INITIALIZE  --  OPEN FILES, WRITE HEADINGS, PRIME READ  *
+012600*****************************************************************
+012700 1000-INITIALIZE.
+012800     OPEN INPUT JR-FILE.
+012900     OPEN OUTPUT AGED-REPORT.
+013000     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+013100     MOVE WS-CUR-YYYY          TO WS-H1-DATE (1:4).
+013200     MOVE WS-CUR-MM            TO WS-H1-DATE (6:2).
+013300     MOVE WS-CUR-DD            TO WS-H1-DATE (9:2).
+013400     WRITE AGED-REPORT-LINE FROM WS-HEADING-LINE-1.
+013500     MOVE SPACES TO AGED-REPORT-LINE.
+013600     WRITE AGED-REPORT-LINE.
+013700     PERFORM 2100-READ-JR-RECORD THRU 2100-EXIT.
+013800 1000-EXIT.
+013900     EXIT.
+014000*****************************************************************
+014100*   2000-PROCESS-RECORD  --  BUCKET ONE UNPAID JR-RECORD         *
+014200*****************************************************************
+014300 2000-PROCESS-RECORD.
+014400     IF DATE_PAID OF FINANCIAL NOT = 0
+014500         CONTINUE
+014550     ELSE
+014560         IF YYYY OF LAST_VISIT = 0
+014570                AND MM OF LAST_VISIT = 0
+014580                AND DD OF LAST_VISIT = 0
+014590             ADD 1 TO WS-UNSVCD-SKIPPED
+014600         ELSE
+014700             PERFORM 2200-FIND-OR-ADD-YEAR THRU 2200-EXIT
+014710             IF WS-YEAR-SLOT-AVAILABLE
+014720                 PERFORM 2300-CALC-DAYS-OVERDUE THRU 2300-EXIT
+014900                 PERFORM 2400-ASSIGN-BUCKET THRU 2400-EXIT
+015000                 PERFORM 2500-ACCUMULATE THRU 2500-EXIT
+015010                 PERFORM 2600-PRINT-DETAIL THRU 2600-EXIT
+015015             ELSE
+015016                 ADD 1 TO WS-YRTBL-SKIPPED
+015017             END-IF
+015020         END-IF
+015100     END-IF.
+015200     PERFORM 2100-READ-JR-RECORD THRU 2100-EXIT.
+015300 2000-EXIT.
+015400     EXIT.
+015500*****************************************************************
+015600*   2100-READ-JR-RECORD  --  READ-AHEAD OF JR-FILE               *
+015700*****************************************************************
+015800 2100-READ-JR-RECORD.
+015900     READ JR-FILE NEXT RECORD
+016000         AT END
+016100             MOVE "Y" TO WS-EOF-SWITCH
+016200     END-READ.
+016300 2100-EXIT.
+016400     EXIT.
+016500*****************************************************************
+016600*   2200-FIND-OR-ADD-YEAR  --  LOCATE OR OPEN A YEAR SUBTOTAL    *
+016700*****************************************************************
+016800 2200-FIND-OR-ADD-YEAR.
+016900     MOVE "N" TO WS-FOUND-SWITCH.
+016910     MOVE "Y" TO WS-YEAR-SLOT-SWITCH.
+017000     MOVE 0   TO WS-YEAR-SUB.
+017100     PERFORM 2210-SEARCH-ONE-YEAR THRU 2210-EXIT
+017200         VARYING WS-YEAR-SUB FROM 1 BY 1
+017300         UNTIL WS-YEAR-SUB > WS-YEAR-COUNT
+017400            OR WS-YEAR-FOUND.
+017500     IF NOT WS-YEAR-FOUND
+017510         IF WS-YEAR-COUNT < 50
+017600             ADD 1 TO WS-YEAR-COUNT
+017700             MOVE WS-YEAR-COUNT      TO WS-YEAR-SUB
+017800             MOVE YEAR OF ACCT_NO    TO WS-YR-CODE (WS-YEAR-SUB)
+017900             MOVE 0 TO WS-YR-TOTAL-AMT (WS-YEAR-SUB)
+018000             MOVE 0 TO WS-YR-BUCKET-AMT (WS-YEAR-SUB 1)
+018100             MOVE 0 TO WS-YR-BUCKET-AMT (WS-YEAR-SUB 2)
+018200             MOVE 0 TO WS-YR-BUCKET-AMT (WS-YEAR-SUB 3)
+018300             MOVE 0 TO WS-YR-BUCKET-AMT (WS-YEAR-SUB 4)
+018310         ELSE
+018320             MOVE "N" TO WS-YEAR-SLOT-SWITCH
+018330             DISPLAY "AGEDREC - YEAR TABLE FULL, SKIPPED ACCT "
+018340                 "YEAR: " YEAR OF ACCT_NO
+018350         END-IF
+018400     END-IF.
+018500 2200-EXIT.
+018600     EXIT.
+018700*****************************************************************
+018800*    2210-SEARCH-ONE-YEAR                                        *
+018900*****************************************************************
+019000 2210-SEARCH-ONE-YEAR.
+019100     IF WS-YR-CODE (WS-YEAR-SUB) = YEAR OF ACCT_NO
+019200         MOVE "Y" TO WS-FOUND-SWITCH
+019300     END-IF.
+019400 2210-EXIT.
+019500     EXIT.
+019600*****************************************************************
+019700*   2300-CALC-DAYS-OVERDUE  --  30/360 DAY-COUNT CONVENTION      *
+019800*****************************************************************
+019900 2300-CALC-DAYS-OVERDUE.
+020000     COMPUTE WS-CUR-ABS-DAYS =
+020100         (WS-CUR-YYYY * 360) + (WS-CUR-MM * 30) + WS-CUR-DD.
+020200     COMPUTE WS-SVC-ABS-DAYS =
+020300         (YYYY OF LAST_VISIT * 360)
+020400         + (MM OF LAST_VISIT * 30)
+020500         + DD OF LAST_VISIT.
+020600     COMPUTE WS-DAYS-OVERDUE = WS-CUR-ABS-DAYS - WS-SVC-ABS-DAYS.
+020700     IF WS-DAYS-OVERDUE < 0
+020800         MOVE 0 TO WS-DAYS-OVERDUE
+020900     END-IF.
+021000 2300-EXIT.
+021100     EXIT.
+021200*****************************************************************
+021300*   2400-ASSIGN-BUCKET  --  MAP DAYS OVERDUE TO AN AGING BUCKET  *
+021400*****************************************************************
+021500 2400-ASSIGN-BUCKET.
+021600     IF WS-DAYS-OVERDUE <= 30
+021700         MOVE 1 TO WS-BUCKET-SUB
+021800     ELSE
+021900         IF WS-DAYS-OVERDUE <= 60
+022000             MOVE 2 TO WS-BUCKET-SUB
+022100         ELSE
+022200             IF WS-DAYS-OVERDUE <= 90
+022300                 MOVE 3 TO WS-BUCKET-SUB
+022400             ELSE
+022500                 MOVE 4 TO WS-BUCKET-SUB
+022600             END-IF
+022700         END-IF
+022800     END-IF.
+022900 2400-EXIT.
+023000     EXIT.
+023100*****************************************************************
+023200*   2500-ACCUMULATE  --  POST THE FEE INTO YEAR/BUCKET/GRAND     *
+023300*****************************************************************
+023400 2500-ACCUMULATE.
+023500     ADD FEE OF FINANCIAL
+023600         TO WS-YR-BUCKET-AMT (WS-YEAR-SUB WS-BUCKET-SUB).
+023700     ADD FEE OF FINANCIAL TO WS-YR-TOTAL-AMT (WS-YEAR-SUB).
+023800     ADD FEE OF FINANCIAL
+023850         TO WS-GRAND-BUCKET-TOTAL (WS-BUCKET-SUB).
+023900     ADD FEE OF FINANCIAL TO WS-GRAND-TOTAL.
+024000 2500-EXIT.
+024100     EXIT.
+024200*****************************************************************
+024300*   2600-PRINT-DETAIL  --  ONE DETAIL LINE PER UNPAID PATIENT    *
+024400*****************************************************************
+024500 2600-PRINT-DETAIL.
+024600     MOVE PATIENT-ID OF ANIMAL-INFO   TO WS-DL-PATIENT-ID.
+024700     MOVE YEAR OF ACCT_NO             TO WS-DL-ACCT-YEAR.
+024800     MOVE SEQ_NO OF ACCT_NO           TO WS-DL-ACCT-SEQ.
+024900     MOVE OWNER OF OWNER-INFO         TO WS-DL-OWNER.
+025000     MOVE FEE OF FINANCIAL            TO WS-DL-FEE.
+025100     MOVE YYYY OF LAST_VISIT          TO WS-DL-SVC-DATE (1:4).
+025200     MOVE MM OF LAST_VISIT            TO WS-DL-SVC-DATE (6:2).
+025300     MOVE DD OF LAST_VISIT            TO WS-DL-SVC-DATE (9:2).
+025400     MOVE WS-DAYS-OVERDUE             TO WS-DL-DAYS.
+025500     EVALUATE WS-BUCKET-SUB
+025600         WHEN 1  MOVE "0-30"    TO WS-DL-BUCKET-LABEL
+025700         WHEN 2  MOVE "31-60"   TO WS-DL-BUCKET-LABEL
+025800         WHEN 3  MOVE "61-90"   TO WS-DL-BUCKET-LABEL
+025900         WHEN OTHER MOVE "91+"  TO WS-DL-BUCKET-LABEL
+026000     END-EVALUATE.
+026100     WRITE AGED-REPORT-LINE FROM WS-DETAIL-LINE.
+026200 2600-EXIT.
+026300     EXIT.
+026400*****************************************************************
+026500*   8000-PRINT-TOTALS  --  YEAR SUBTOTALS AND GRAND TOTAL        *
+026600*****************************************************************
+026700 8000-PRINT-TOTALS.
+026800     MOVE SPACES TO AGED-REPORT-LINE.
+026900     WRITE AGED-REPORT-LINE.
+027000     WRITE AGED-REPORT-LINE FROM WS-BUCKET-HEADING-LINE.
+027100     MOVE 0 TO WS-YEAR-SUB.
+027200     PERFORM 8100-PRINT-ONE-YEAR THRU 8100-EXIT
+027300         VARYING WS-YEAR-SUB FROM 1 BY 1
+027400         UNTIL WS-YEAR-SUB > WS-YEAR-COUNT.
+027500     MOVE SPACES TO AGED-REPORT-LINE.
+027600     WRITE AGED-REPORT-LINE.
+027700     MOVE WS-GRAND-BUCKET-TOTAL (1) TO WS-GTL-BUCKET-AMT (1).
+027800     MOVE WS-GRAND-BUCKET-TOTAL (2) TO WS-GTL-BUCKET-AMT (2).
+027900     MOVE WS-GRAND-BUCKET-TOTAL (3) TO WS-GTL-BUCKET-AMT (3).
+028000     MOVE WS-GRAND-BUCKET-TOTAL (4) TO WS-GTL-BUCKET-AMT (4).
+028100     MOVE WS-GRAND-TOTAL            TO WS-GTL-TOTAL-AMT.
+028200     WRITE AGED-REPORT-LINE FROM WS-GRAND-TOTAL-LINE.
+028300 8000-EXIT.
+028400     EXIT.
+028500*****************************************************************
+028600*    8100-PRINT-ONE-YEAR                                         *
+028700*****************************************************************
+028800 8100-PRINT-ONE-YEAR.
+028900     MOVE WS-YR-CODE (WS-YEAR-SUB)          TO WS-YTL-YEAR.
+029000     MOVE WS-YR-BUCKET-AMT (WS-YEAR-SUB 1)
+029010         TO WS-YTL-BUCKET-AMT (1).
+029100     MOVE WS-YR-BUCKET-AMT (WS-YEAR-SUB 2)
+029110         TO WS-YTL-BUCKET-AMT (2).
+029200     MOVE WS-YR-BUCKET-AMT (WS-YEAR-SUB 3)
+029210         TO WS-YTL-BUCKET-AMT (3).
+029300     MOVE WS-YR-BUCKET-AMT (WS-YEAR-SUB 4)
+029310         TO WS-YTL-BUCKET-AMT (4).
+029400     MOVE WS-YR-TOTAL-AMT (WS-YEAR-SUB)      TO WS-YTL-TOTAL-AMT.
+029500     WRITE AGED-REPORT-LINE FROM WS-YEAR-TOTAL-LINE.
+029600 8100-EXIT.
+029700     EXIT.
+029800*****************************************************************
+029900*   9999-TERMINATE  --  CLOSE FILES                              *
+030000*****************************************************************
+030100 9999-TERMINATE.
+030110     DISPLAY "AGEDREC - NOT YET SERVICED, SKIPPED: "
+030120         WS-UNSVCD-SKIPPED.
+030130     DISPLAY "AGEDREC - YEAR TABLE FULL, SKIPPED   : "
+030140         WS-YRTBL-SKIPPED.
+030200     CLOSE JR-FILE.
+030300     CLOSE AGED-REPORT.
+030400 9999-EXIT.
+030500     EXIT.
