@@ -0,0 +1,173 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    SPVALID                                                    *
+000400*                                                               *
+000500*    SPECIES CODE VALIDATION                                    *
+000600*                                                               *
+000700*    READS JR-FILE AND CHECKS EVERY RECORD'S ANIMAL-INFO CODE   *
+000800*    (ATYPE, ALSO SEEN AS CTYPE/DTYPE/OTYPE) AGAINST THE        *
+000900*    APPROVED SPECIES TABLE IN SPECTAB.  ANY RECORD WHOSE CODE  *
+001000*    DOES NOT MATCH WRITES AN EXCEPTION LINE SO FRONT-DESK       *
+001100*    STAFF CAN CORRECT IT BEFORE IT SHOWS UP WRONG ON A          *
+001200*    DOWNSTREAM REPORT.                                         *
+001300*                                                               *
+001400*    MODIFICATION HISTORY                                       *
+001500*    --------------------                                       *
+001600*    2026/08/09  JJM  ORIGINAL PROGRAM.                         *
+001700*                                                               *
+001800*****************************************************************
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID.  SPVALID.
+002100 AUTHOR.      J MORALES.
+002200 INSTALLATION. CLINIC DATA PROCESSING.
+002300 DATE-WRITTEN. 2026/08/09.
+002400 DATE-COMPILED.
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER. GNUCOBOL.
+002800 OBJECT-COMPUTER. GNUCOBOL.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT JR-FILE ASSIGN TO "JRFILE"
+003200         ORGANIZATION IS INDEXED
+003300         ACCESS MODE IS SEQUENTIAL
+003400         RECORD KEY IS PATIENT-ID
+003500         FILE STATUS IS WS-JR-STATUS.
+003600     SELECT EXCEPTION-REPORT ASSIGN TO "SPEXCPT"
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003800         FILE STATUS IS WS-RPT-STATUS.
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  JR-FILE.
+004200     COPY JRREC.
+004300 FD  EXCEPTION-REPORT.
+004400 01  EXCEPTION-REPORT-LINE          PIC X(80).
+004500 WORKING-STORAGE SECTION.
+004600     COPY SPECTAB.
+004700 01  WS-JR-STATUS                   PIC X(02).
+004800 01  WS-RPT-STATUS                  PIC X(02).
+004900 01  WS-EOF-SWITCH                  PIC X(01)     VALUE "N".
+005000     88  WS-END-OF-FILE                           VALUE "Y".
+005100 01  WS-FOUND-SWITCH                PIC X(01)     VALUE "N".
+005200     88  WS-CODE-VALID                            VALUE "Y".
+005300 01  WS-TABLE-SUB                   PIC 9(02)     COMP.
+005400 01  WS-RECORD-COUNT                PIC 9(07)     COMP VALUE 0.
+005500 01  WS-EXCEPTION-COUNT             PIC 9(07)     COMP VALUE 0.
+005600 01  WS-HEADING-LINE.
+005700     05  FILLER                     PIC X(40)     VALUE
+005800         "SPVALID - SPECIES CODE EXCEPTION LISTING".
+005900 01  WS-COLUMN-LINE.
+006000     05  FILLER                     PIC X(40)     VALUE
+006100         "PATIENT-ID  OWNER                  CODE".
+006200 01  WS-EXCEPTION-LINE.
+006300     05  WS-EL-PATIENT-ID           PIC X(05).
+006400     05  FILLER                     PIC X(02)     VALUE SPACES.
+006500     05  WS-EL-OWNER                PIC X(30).
+006600     05  FILLER                     PIC X(02)     VALUE SPACES.
+006700     05  WS-EL-BAD-CODE             PIC X(01).
+006800     05  FILLER                     PIC X(10)     VALUE
+006900         " -- BAD SP".
+007000 01  WS-SUMMARY-LINE.
+007100     05  FILLER                     PIC X(20)     VALUE
+007200         "RECORDS READ      :".
+007300     05  WS-SL-READ-COUNT           PIC ZZZZZZ9.
+007400 01  WS-EXCEPT-SUMMARY-LINE.
+007500     05  FILLER                     PIC X(20)     VALUE
+007600         "EXCEPTIONS WRITTEN:".
+007700     05  WS-SL-EXCEPT-COUNT         PIC ZZZZZZ9.
+007800 PROCEDURE DIVISION.
+007900*****************************************************************
+008000*    0000-MAINLINE                                              *
+008100*****************************************************************
+008200 0000-MAINLINE.
+008300     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008400     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+008500         UNTIL WS-END-OF-FILE.
+008600     PERFORM 8000-PRINT-SUMMARY THRU 8000-EXIT.
+008700     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+008800     STOP RUN.
+008900*****************************************************************
+009000*    1000-INITIALIZE  --  OPEN FILES, WRITE HEADINGS, PRIME READ *
+009100*****************************************************************
+009200 1000-INITIALIZE.
+009300     OPEN INPUT JR-FILE.
+009400     OPEN OUTPUT EXCEPTION-REPORT.
+009500     WRITE EXCEPTION-REPORT-LINE FROM WS-HEADING-LINE.
+009600     WRITE EXCEPTION-REPORT-LINE FROM WS-COLUMN-LINE.
+009700     PERFORM 2100-READ-JR-RECORD THRU 2100-EXIT.
+009800 1000-EXIT.
+009900     EXIT.
+010000*****************************************************************
+010100*    2000-PROCESS-RECORD  --  VALIDATE ONE JR-RECORD'S CODE      *
+010200*****************************************************************
+010300 2000-PROCESS-RECORD.
+010400     ADD 1 TO WS-RECORD-COUNT.
+010500     PERFORM 2200-CHECK-CODE THRU 2200-EXIT.
+010600     IF NOT WS-CODE-VALID
+010700         ADD 1 TO WS-EXCEPTION-COUNT
+010800         PERFORM 2600-WRITE-EXCEPTION THRU 2600-EXIT
+010900     END-IF.
+011000     PERFORM 2100-READ-JR-RECORD THRU 2100-EXIT.
+011100 2000-EXIT.
+011200     EXIT.
+011300*****************************************************************
+011400*    2100-READ-JR-RECORD  --  READ-AHEAD OF JR-FILE              *
+011500*****************************************************************
+011600 2100-READ-JR-RECORD.
+011700     READ JR-FILE NEXT RECORD
+011800         AT END
+011900             MOVE "Y" TO WS-EOF-SWITCH
+012000     END-READ.
+012100 2100-EXIT.
+012200     EXIT.
+012300*****************************************************************
+012400*    2200-CHECK-CODE  --  LINEAR SEARCH OF THE SPECIES TABLE     *
+012500*****************************************************************
+012600 2200-CHECK-CODE.
+012700     MOVE "N" TO WS-FOUND-SWITCH.
+012800     MOVE 0   TO WS-TABLE-SUB.
+012900     PERFORM 2210-SEARCH-ONE-CODE THRU 2210-EXIT
+013000         VARYING WS-TABLE-SUB FROM 1 BY 1
+013100         UNTIL WS-TABLE-SUB > WS-SPECIES-MAX
+013200            OR WS-CODE-VALID.
+013300 2200-EXIT.
+013400     EXIT.
+013500*****************************************************************
+013600*    2210-SEARCH-ONE-CODE                                       *
+013700*****************************************************************
+013800 2210-SEARCH-ONE-CODE.
+013900     IF WS-SPECIES-CODE (WS-TABLE-SUB) = ATYPE OF ANIMAL-INFO
+014000         MOVE "Y" TO WS-FOUND-SWITCH
+014100     END-IF.
+014200 2210-EXIT.
+014300     EXIT.
+014400*****************************************************************
+014500*    2600-WRITE-EXCEPTION  --  ONE LINE PER BAD SPECIES CODE     *
+014600*****************************************************************
+014700 2600-WRITE-EXCEPTION.
+014800     MOVE PATIENT-ID OF ANIMAL-INFO   TO WS-EL-PATIENT-ID.
+014900     MOVE OWNER OF OWNER-INFO         TO WS-EL-OWNER.
+015000     MOVE ATYPE OF ANIMAL-INFO        TO WS-EL-BAD-CODE.
+015100     WRITE EXCEPTION-REPORT-LINE FROM WS-EXCEPTION-LINE.
+015200 2600-EXIT.
+015300     EXIT.
+015400*****************************************************************
+015500*    8000-PRINT-SUMMARY  --  RECORD AND EXCEPTION COUNTS         *
+015600*****************************************************************
+015700 8000-PRINT-SUMMARY.
+015800     MOVE SPACES TO EXCEPTION-REPORT-LINE.
+015900     WRITE EXCEPTION-REPORT-LINE.
+016000     MOVE WS-RECORD-COUNT TO WS-SL-READ-COUNT.
+016100     WRITE EXCEPTION-REPORT-LINE FROM WS-SUMMARY-LINE.
+016200     MOVE WS-EXCEPTION-COUNT TO WS-SL-EXCEPT-COUNT.
+016300     WRITE EXCEPTION-REPORT-LINE FROM WS-EXCEPT-SUMMARY-LINE.
+016400 8000-EXIT.
+016500     EXIT.
+016600*****************************************************************
+016700*    9999-TERMINATE  --  CLOSE FILES                             *
+016800*****************************************************************
+016900 9999-TERMINATE.
+017000     CLOSE JR-FILE.
+017100     CLOSE EXCEPTION-REPORT.
+017200 9999-EXIT.
+017300     EXIT.
