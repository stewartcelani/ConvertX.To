@@ -0,0 +1,331 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    JRNIGHT                                                    *
+000400*                                                               *
+000500*    NIGHTLY JR-FILE MAINTENANCE RUN                            *
+000600*                                                               *
+000700*    READS THE NIGHTLY POSTING FILE (VSTTRAN) AND APPLIES EACH  *
+000800*    VISIT OR PAYMENT TRANSACTION TO JR-FILE.  A VISIT POSTING   *
+000900*    STAMPS LAST_VISIT AND THE CURRENT FEE AND ALSO APPENDS AN   *
+001000*    ENTRY TO THE VISIT-HISTORY FILE (VISTHIST) SO THE ANIMAL'S  *
+001100*    FULL VISIT PATTERN IS KEPT RATHER THAN JUST THE LATEST      *
+001200*    VISIT.  A PAYMENT POSTING STAMPS DATE_PAID.                 *
+001300*                                                               *
+001310*    EVERY CHECKPOINT-INTERVAL TRANSACTIONS THE NUMBER OF       *
+001320*    POSTING RECORDS READ SO FAR IS SAVED TO THE CHECKPOINT      *
+001330*    FILE (JRCKPT).  IF THE RUN ABENDS AND IS RESTARTED, THAT    *
+001340*    MANY RECORDS ARE RE-READ AND SKIPPED BEFORE PROCESSING      *
+001350*    RESUMES, SO A PATIENT WITH MORE THAN ONE POSTING THE SAME   *
+001360*    NIGHT IS NOT MISSED.  A RUN THAT REACHES END OF FILE CLEARS *
+001370*    THE CHECKPOINT SO THE NEXT RUN STARTS FRESH.                *
+001380*                                                               *
+001400*    MODIFICATION HISTORY                                       *
+001500*    --------------------                                       *
+001600*    2026/08/09  JJM  ORIGINAL PROGRAM.                         *
+001610*    2026/08/09  JJM  ADDED CHECKPOINT/RESTART.                 *
+001700*                                                               *
+001800*****************************************************************
+001900 IDENTIFICATION DIVISION.
+002000 PROGRAM-ID.  JRNIGHT.
+002100 AUTHOR.      J MORALES.
+002200 INSTALLATION. CLINIC DATA PROCESSING.
+002300 DATE-WRITTEN. 2026/08/09.
+002400 DATE-COMPILED.
+002500 ENVIRONMENT DIVISION.
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER. GNUCOBOL.
+002800 OBJECT-COMPUTER. GNUCOBOL.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT VISIT-TRANS-FILE ASSIGN TO "VSTTRAN"
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS WS-VT-STATUS.
+003400     SELECT JR-FILE ASSIGN TO "JRFILE"
+003500         ORGANIZATION IS INDEXED
+003600         ACCESS MODE IS DYNAMIC
+003700         RECORD KEY IS PATIENT-ID
+003800         FILE STATUS IS WS-JR-STATUS.
+003900     SELECT VISIT-HISTORY-FILE ASSIGN TO "VISTHIST"
+004000         ORGANIZATION IS INDEXED
+004100         ACCESS MODE IS DYNAMIC
+004200         RECORD KEY IS VH-KEY
+004300         FILE STATUS IS WS-VH-STATUS.
+004350     SELECT CHECKPOINT-FILE ASSIGN TO "JRCKPT"
+004360         ORGANIZATION IS INDEXED
+004370         ACCESS MODE IS DYNAMIC
+004380         RECORD KEY IS CK-RUN-ID
+004390         FILE STATUS IS WS-CK-STATUS.
+004400 DATA DIVISION.
+004500 FILE SECTION.
+004600 FD  VISIT-TRANS-FILE.
+004700     COPY VSTTRAN.
+004800 FD  JR-FILE.
+004900     COPY JRREC.
+005000 FD  VISIT-HISTORY-FILE.
+005100     COPY VISTREC.
+005150 FD  CHECKPOINT-FILE.
+005160     COPY CKPTREC.
+005200 WORKING-STORAGE SECTION.
+005300 01  WS-VT-STATUS                   PIC X(02).
+005400 01  WS-JR-STATUS                   PIC X(02).
+005500 01  WS-VH-STATUS                   PIC X(02).
+005510 01  WS-CK-STATUS                   PIC X(02).
+005600 01  WS-EOF-SWITCH                  PIC X(01)     VALUE "N".
+005700     88  WS-END-OF-FILE                           VALUE "Y".
+005710 01  WS-RESTART-SWITCH              PIC X(01)     VALUE "N".
+005720     88  WS-IS-RESTART                            VALUE "Y".
+005730 01  WS-RUN-ID                      PIC X(08)  VALUE "JRNIGHT1".
+005740 01  WS-CKPT-PATIENT-ID             PIC X(05)     VALUE SPACES.
+005750 01  WS-LAST-PATIENT-ID             PIC X(05)     VALUE SPACES.
+005760 01  WS-RECORDS-SINCE-CKPT          PIC 9(05)     COMP VALUE 0.
+005770 01  WS-CKPT-INTERVAL               PIC 9(05)     COMP VALUE 50.
+005780 01  WS-CKPT-RECORDS-TOTAL          PIC 9(07)     COMP VALUE 0.
+005785 01  WS-RECORDS-READ                PIC 9(07)     COMP VALUE 0.
+005790 01  WS-CKPT-TIMESTAMP.
+005791     05  WS-CKPT-DATE               PIC 9(08).
+005792     05  WS-CKPT-TIME               PIC 9(06).
+005793 01  WS-CKPT-EXISTS-SWITCH          PIC X(01)     VALUE "N".
+005794     88  WS-CHECKPOINT-EXISTS                     VALUE "Y".
+005800 01  WS-VISITS-POSTED               PIC 9(07)     COMP VALUE 0.
+005900 01  WS-PAYMENTS-POSTED             PIC 9(07)     COMP VALUE 0.
+006000 01  WS-TRANS-REJECTED              PIC 9(07)     COMP VALUE 0.
+006010 01  AUDIT-PARM-AREA.
+006020     05  AP-FUNCTION-CODE           PIC X(01).
+006030         88  AP-WRITE-ENTRY                       VALUE "W".
+006040         88  AP-CLOSE-JOURNAL                     VALUE "C".
+006050     05  AP-PATIENT-ID              PIC X(05).
+006060     05  AP-FIELD-NAME              PIC X(10).
+006070     05  AP-OLD-VALUE               PIC X(30).
+006080     05  AP-NEW-VALUE               PIC X(30).
+006090     05  AP-USER-ID                 PIC X(08).
+006092     05  AP-RETURN-CODE             PIC 9(02).
+006094 01  WS-AUDIT-OLD-FEE               PIC -(5)9.99.
+006096 01  WS-AUDIT-NEW-FEE               PIC -(5)9.99.
+006098 01  WS-AUDIT-OLD-DATE              PIC 9(08).
+006099 01  WS-AUDIT-NEW-DATE              PIC 9(08).
+006100 PROCEDURE DIVISION.
+006200*****************************************************************
+006300*    0000-MAINLINE                                              *
+006400*****************************************************************
+006500 0000-MAINLINE.
+006600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006700     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+006800         UNTIL WS-END-OF-FILE.
+006900     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+007000     STOP RUN.
+007100*****************************************************************
+007200*    1000-INITIALIZE  --  OPEN FILES, PRIME READ                 *
+007300*****************************************************************
+007400 1000-INITIALIZE.
+007500     OPEN INPUT VISIT-TRANS-FILE.
+007600     OPEN I-O JR-FILE.
+007700     OPEN I-O VISIT-HISTORY-FILE.
+007800     IF WS-VH-STATUS = "35"
+007900         OPEN OUTPUT VISIT-HISTORY-FILE
+008000         CLOSE VISIT-HISTORY-FILE
+008100         OPEN I-O VISIT-HISTORY-FILE
+008200     END-IF.
+008210     OPEN I-O CHECKPOINT-FILE.
+008220     IF WS-CK-STATUS = "35"
+008230         OPEN OUTPUT CHECKPOINT-FILE
+008240         CLOSE CHECKPOINT-FILE
+008250         OPEN I-O CHECKPOINT-FILE
+008260     END-IF.
+008270     PERFORM 1100-CHECK-FOR-RESTART THRU 1100-EXIT.
+008300     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+008400 1000-EXIT.
+008500     EXIT.
+008510*****************************************************************
+008520*    1100-CHECK-FOR-RESTART  --  LOOK FOR A PRIOR CHECKPOINT     *
+008530*****************************************************************
+008540 1100-CHECK-FOR-RESTART.
+008550     MOVE WS-RUN-ID TO CK-RUN-ID.
+008560     READ CHECKPOINT-FILE
+008570         INVALID KEY
+008580             CONTINUE
+008590         NOT INVALID KEY
+008600             SET WS-CHECKPOINT-EXISTS  TO TRUE
+008610             SET WS-IS-RESTART         TO TRUE
+008620             MOVE CK-LAST-PATIENT-ID   TO WS-CKPT-PATIENT-ID
+008630             MOVE CK-RECORDS-PROCESSED TO WS-CKPT-RECORDS-TOTAL
+008640             DISPLAY "JRNIGHT - RESTARTING AFTER PATIENT: "
+008650                 WS-CKPT-PATIENT-ID
+008660     END-READ.
+008670 1100-EXIT.
+008680     EXIT.
+008690*****************************************************************
+008700*    2000-PROCESS-TRANSACTION  --  APPLY ONE VISIT OR PAYMENT    *
+008800*****************************************************************
+008900 2000-PROCESS-TRANSACTION.
+008910     IF WS-IS-RESTART
+008920             AND WS-RECORDS-READ NOT > WS-CKPT-RECORDS-TOTAL
+008930         PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT
+008940         GO TO 2000-EXIT
+008950     END-IF.
+008960     MOVE "N" TO WS-RESTART-SWITCH.
+009000     MOVE VT-PATIENT-ID TO PATIENT-ID OF ANIMAL-INFO.
+009100     READ JR-FILE
+009200         KEY IS PATIENT-ID
+009300         INVALID KEY
+009400             ADD 1 TO WS-TRANS-REJECTED
+009500             DISPLAY "JRNIGHT - PATIENT NOT ON FILE: "
+009600                 VT-PATIENT-ID
+009700         NOT INVALID KEY
+009800             PERFORM 2200-APPLY-TRANSACTION THRU 2200-EXIT
+009900     END-READ.
+009910     PERFORM 2500-CHECKPOINT-IF-DUE THRU 2500-EXIT.
+010000     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+010100 2000-EXIT.
+010200     EXIT.
+010300*****************************************************************
+010400*    2100-READ-TRANSACTION  --  READ-AHEAD OF THE POSTING FILE   *
+010500*****************************************************************
+010600 2100-READ-TRANSACTION.
+010700     READ VISIT-TRANS-FILE
+010800         AT END
+010900             MOVE "Y" TO WS-EOF-SWITCH
+010910         NOT AT END
+010920             ADD 1 TO WS-RECORDS-READ
+011000     END-READ.
+011100 2100-EXIT.
+011200     EXIT.
+011300*****************************************************************
+011400*    2200-APPLY-TRANSACTION  --  DISPATCH ON TRANSACTION TYPE    *
+011500*****************************************************************
+011600 2200-APPLY-TRANSACTION.
+011700     EVALUATE TRUE
+011800         WHEN VT-VISIT-POSTING
+011900             PERFORM 2300-POST-VISIT THRU 2300-EXIT
+012000         WHEN VT-PAYMENT-POSTING
+012100             PERFORM 2400-POST-PAYMENT THRU 2400-EXIT
+012200         WHEN OTHER
+012300             ADD 1 TO WS-TRANS-REJECTED
+012400             DISPLAY "JRNIGHT - BAD TRANS TYPE: " VT-TRANS-TYPE
+012500     END-EVALUATE.
+012600 2200-EXIT.
+012700     EXIT.
+012800*****************************************************************
+012900*    2300-POST-VISIT  --  STAMP LAST_VISIT AND LOG HISTORY       *
+013000*****************************************************************
+013100 2300-POST-VISIT.
+013150     MOVE FEE OF FINANCIAL TO WS-AUDIT-OLD-FEE.
+013200     MOVE VT-VISIT-YYYY  TO YYYY OF LAST_VISIT.
+013300     MOVE VT-VISIT-MM    TO MM OF LAST_VISIT.
+013400     MOVE VT-VISIT-DD    TO DD OF LAST_VISIT.
+013500     MOVE VT-FEE-AMOUNT  TO FEE OF FINANCIAL.
+013600     REWRITE JR-RECORD.
+013610     MOVE VT-FEE-AMOUNT TO WS-AUDIT-NEW-FEE.
+013620     IF WS-AUDIT-OLD-FEE NOT = WS-AUDIT-NEW-FEE
+013630         PERFORM 2350-AUDIT-FEE-CHANGE THRU 2350-EXIT
+013640     END-IF.
+013700     MOVE VT-PATIENT-ID  TO VH-PATIENT-ID.
+013800     MOVE VT-VISIT-YYYY  TO VH-VISIT-YYYY.
+013900     MOVE VT-VISIT-MM    TO VH-VISIT-MM.
+014000     MOVE VT-VISIT-DD    TO VH-VISIT-DD.
+014100     MOVE VT-FEE-AMOUNT  TO VH-VISIT-FEE.
+014200     WRITE VISIT-HISTORY-RECORD
+014300         INVALID KEY
+014400             DISPLAY "JRNIGHT - DUPLICATE VISIT HISTORY KEY: "
+014500                 VH-KEY
+014600     END-WRITE.
+014700     ADD 1 TO WS-VISITS-POSTED.
+014800 2300-EXIT.
+014900     EXIT.
+014910*****************************************************************
+014920*    2350-AUDIT-FEE-CHANGE  --  JOURNAL THE FEE BEFORE/AFTER     *
+014930*****************************************************************
+014940 2350-AUDIT-FEE-CHANGE.
+014950     MOVE "W"           TO AP-FUNCTION-CODE.
+014960     MOVE VT-PATIENT-ID TO AP-PATIENT-ID.
+014970     MOVE "FEE"         TO AP-FIELD-NAME.
+014980     MOVE WS-AUDIT-OLD-FEE TO AP-OLD-VALUE.
+014990     MOVE WS-AUDIT-NEW-FEE TO AP-NEW-VALUE.
+014992     MOVE "JRNIGHT"     TO AP-USER-ID.
+014994     CALL "AUDITWRT" USING AUDIT-PARM-AREA.
+014996 2350-EXIT.
+014998     EXIT.
+015000*****************************************************************
+015100*    2400-POST-PAYMENT  --  STAMP DATE_PAID                      *
+015200*****************************************************************
+015300 2400-POST-PAYMENT.
+015310     MOVE DATE_PAID OF FINANCIAL TO WS-AUDIT-OLD-DATE.
+015400     MOVE VT-PAYMENT-DATE TO DATE_PAID OF FINANCIAL.
+015500     REWRITE JR-RECORD.
+015510     MOVE VT-PAYMENT-DATE TO WS-AUDIT-NEW-DATE.
+015520     IF WS-AUDIT-OLD-DATE NOT = WS-AUDIT-NEW-DATE
+015530         PERFORM 2450-AUDIT-PAYMENT-CHANGE THRU 2450-EXIT
+015540     END-IF.
+015600     ADD 1 TO WS-PAYMENTS-POSTED.
+015700 2400-EXIT.
+015800     EXIT.
+015805*****************************************************************
+015810*    2450-AUDIT-PAYMENT-CHANGE  --  JOURNAL DATE_PAID CHANGE     *
+015815*****************************************************************
+015820 2450-AUDIT-PAYMENT-CHANGE.
+015825     MOVE "W"             TO AP-FUNCTION-CODE.
+015830     MOVE VT-PATIENT-ID   TO AP-PATIENT-ID.
+015835     MOVE "DATE_PAID"     TO AP-FIELD-NAME.
+015840     MOVE WS-AUDIT-OLD-DATE TO AP-OLD-VALUE.
+015845     MOVE WS-AUDIT-NEW-DATE TO AP-NEW-VALUE.
+015850     MOVE "JRNIGHT"       TO AP-USER-ID.
+015855     CALL "AUDITWRT" USING AUDIT-PARM-AREA.
+015860 2450-EXIT.
+015865     EXIT.
+015870*****************************************************************
+015875*    2500-CHECKPOINT-IF-DUE  --  SAVE PROGRESS EVERY INTERVAL    *
+015880*****************************************************************
+015885 2500-CHECKPOINT-IF-DUE.
+015890     MOVE VT-PATIENT-ID TO WS-LAST-PATIENT-ID.
+015895     ADD 1 TO WS-RECORDS-SINCE-CKPT.
+015900     IF WS-RECORDS-SINCE-CKPT >= WS-CKPT-INTERVAL
+015905         PERFORM 2600-WRITE-CHECKPOINT THRU 2600-EXIT
+015910         MOVE 0 TO WS-RECORDS-SINCE-CKPT
+015915     END-IF.
+015920 2500-EXIT.
+015925     EXIT.
+015930*****************************************************************
+015935*    2600-WRITE-CHECKPOINT  --  WRITE OR REWRITE THE CHECKPOINT  *
+015940*****************************************************************
+015945 2600-WRITE-CHECKPOINT.
+015950     MOVE WS-RUN-ID             TO CK-RUN-ID.
+015955     MOVE WS-LAST-PATIENT-ID    TO CK-LAST-PATIENT-ID.
+015960     MOVE WS-RECORDS-READ       TO CK-RECORDS-PROCESSED.
+015965     ACCEPT WS-CKPT-DATE FROM DATE YYYYMMDD.
+015970     ACCEPT WS-CKPT-TIME FROM TIME.
+015975     MOVE WS-CKPT-DATE          TO CK-CHECKPOINT-DATE.
+015980     MOVE WS-CKPT-TIME          TO CK-CHECKPOINT-TIME.
+015985     IF WS-CHECKPOINT-EXISTS
+015990         REWRITE CHECKPOINT-RECORD
+015995             INVALID KEY
+016000                 DISPLAY "JRNIGHT - CHECKPOINT REWRITE FAILED"
+016005         END-REWRITE
+016010     ELSE
+016015         WRITE CHECKPOINT-RECORD
+016020             INVALID KEY
+016025                 DISPLAY "JRNIGHT - CHECKPOINT WRITE FAILED"
+016030         END-WRITE
+016035         SET WS-CHECKPOINT-EXISTS TO TRUE
+016040     END-IF.
+016045 2600-EXIT.
+016050     EXIT.
+016190*****************************************************************
+016200*    9999-TERMINATE  --  CLOSE FILES, DISPLAY COUNTS             *
+016300*****************************************************************
+016400 9999-TERMINATE.
+016500     DISPLAY "JRNIGHT - VISITS POSTED  : " WS-VISITS-POSTED.
+016600     DISPLAY "JRNIGHT - PAYMENTS POSTED: " WS-PAYMENTS-POSTED.
+016700     DISPLAY "JRNIGHT - REJECTED       : " WS-TRANS-REJECTED.
+016750     IF WS-CHECKPOINT-EXISTS
+016760         DELETE CHECKPOINT-FILE
+016770             INVALID KEY
+016780                 DISPLAY "JRNIGHT - CHECKPOINT DELETE FAILED"
+016790         END-DELETE
+016800     END-IF.
+016810     MOVE "C" TO AP-FUNCTION-CODE.
+016820     CALL "AUDITWRT" USING AUDIT-PARM-AREA.
+016900     CLOSE VISIT-TRANS-FILE.
+017000     CLOSE JR-FILE.
+017100     CLOSE VISIT-HISTORY-FILE.
+017200     CLOSE CHECKPOINT-FILE.
+017300 9999-EXIT.
+017400     EXIT.
