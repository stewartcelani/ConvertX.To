@@ -0,0 +1,162 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    STMTPRT                                                    *
+000400*                                                               *
+000500*    BILLING STATEMENT PRINT PROGRAM                            *
+000600*                                                               *
+000700*    READS JR-FILE AND PRINTS ONE MAILABLE STATEMENT PER        *
+000800*    PATIENT WHOSE DATE_PAID DOES NOT COVER THE OUTSTANDING      *
+000900*    FEE (DATE_PAID = ZERO).  EACH STATEMENT CARRIES THE         *
+001000*    OWNER'S NAME AND PHONE FROM OWNER-INFO AND THE ACCT_NO AND  *
+001100*    FEE FROM THE FINANCIAL GROUP.                               *
+001200*                                                               *
+001300*    MODIFICATION HISTORY                                       *
+001400*    --------------------                                       *
+001500*    2026/08/09  JJM  ORIGINAL PROGRAM.                         *
+001600*                                                               *
+001700*****************************************************************
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID.  STMTPRT.
+002000 AUTHOR.      J MORALES.
+002100 INSTALLATION. CLINIC DATA PROCESSING.
+002200 DATE-WRITTEN. 2026/08/09.
+002300 DATE-COMPILED.
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. GNUCOBOL.
+002700 OBJECT-COMPUTER. GNUCOBOL.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT JR-FILE ASSIGN TO "JRFILE"
+003100         ORGANIZATION IS INDEXED
+003200         ACCESS MODE IS SEQUENTIAL
+003300         RECORD KEY IS PATIENT-ID
+003400         FILE STATUS IS WS-JR-STATUS.
+003500     SELECT STATEMENT-FILE ASSIGN TO "STMTOUT"
+003600         ORGANIZATION IS LINE SEQUENTIAL
+003700         FILE STATUS IS WS-ST-STATUS.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  JR-FILE.
+004100     COPY JRREC.
+004200 FD  STATEMENT-FILE.
+004300 01  STATEMENT-LINE                 PIC X(80).
+004400 WORKING-STORAGE SECTION.
+004500 01  WS-JR-STATUS                   PIC X(02).
+004600 01  WS-ST-STATUS                   PIC X(02).
+004700 01  WS-EOF-SWITCH                  PIC X(01)     VALUE "N".
+004800     88  WS-END-OF-FILE                           VALUE "Y".
+004900 01  WS-CURRENT-DATE.
+005000     05  WS-CUR-YYYY                PIC 9(04).
+005100     05  WS-CUR-MM                  PIC 9(02).
+005200     05  WS-CUR-DD                  PIC 9(02).
+005300 01  WS-STATEMENT-COUNT             PIC 9(07)     COMP VALUE 0.
+005400 01  WS-SEP-LINE.
+005500     05  FILLER                     PIC X(40)     VALUE
+005600         "----------------------------------------".
+005700 01  WS-TITLE-LINE.
+005800     05  FILLER                     PIC X(24)     VALUE
+005900         "CLINIC BILLING STATEMENT".
+006000     05  FILLER                     PIC X(07)     VALUE "  DATE ".
+006100     05  WS-TL-DATE                 PIC 9999/99/99.
+006200 01  WS-OWNER-LINE.
+006300     05  FILLER                     PIC X(08)     VALUE "TO:".
+006400     05  WS-OL-OWNER                PIC X(30).
+006500 01  WS-PHONE-LINE.
+006600     05  FILLER                     PIC X(08)     VALUE "PHONE:".
+006700     05  WS-PL-PHONE                PIC X(08).
+006800 01  WS-ACCOUNT-LINE.
+006900     05  FILLER                     PIC X(12)     VALUE
+007000         "ACCOUNT NO:".
+007100     05  WS-AL-YEAR                 PIC X(02).
+007200     05  FILLER                     PIC X(01)     VALUE "-".
+007300     05  WS-AL-SEQ                  PIC X(04).
+007400     05  FILLER                     PIC X(05)     VALUE SPACES.
+007500     05  FILLER                     PIC X(13)     VALUE
+007600         "PATIENT ID:".
+007700     05  WS-AL-PATIENT-ID           PIC X(05).
+007800 01  WS-BALANCE-LINE.
+007900     05  FILLER                     PIC X(18)     VALUE
+008000         "AMOUNT DUE:       ".
+008100     05  WS-BL-FEE                  PIC ZZZZZ9.99.
+008200     05  FILLER                     PIC X(15)     VALUE
+008300         "  PLEASE REMIT".
+008400 PROCEDURE DIVISION.
+008500*****************************************************************
+008600*    0000-MAINLINE                                              *
+008700*****************************************************************
+008800 0000-MAINLINE.
+008900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009000     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+009100         UNTIL WS-END-OF-FILE.
+009200     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+009300     STOP RUN.
+009400*****************************************************************
+009500*    1000-INITIALIZE  --  OPEN FILES, PRIME READ                 *
+009600*****************************************************************
+009700 1000-INITIALIZE.
+009800     OPEN INPUT JR-FILE.
+009900     OPEN OUTPUT STATEMENT-FILE.
+010000     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+010100     PERFORM 2100-READ-JR-RECORD THRU 2100-EXIT.
+010200 1000-EXIT.
+010300     EXIT.
+010400*****************************************************************
+010500*    2000-PROCESS-RECORD  --  PRINT ONE STATEMENT IF UNPAID      *
+010600*****************************************************************
+010700 2000-PROCESS-RECORD.
+010800     IF DATE_PAID OF FINANCIAL = 0
+010900         PERFORM 2200-PRINT-STATEMENT THRU 2200-EXIT
+011000     END-IF.
+011100     PERFORM 2100-READ-JR-RECORD THRU 2100-EXIT.
+011200 2000-EXIT.
+011300     EXIT.
+011400*****************************************************************
+011500*    2100-READ-JR-RECORD  --  READ-AHEAD OF JR-FILE              *
+011600*****************************************************************
+011700 2100-READ-JR-RECORD.
+011800     READ JR-FILE NEXT RECORD
+011900         AT END
+012000             MOVE "Y" TO WS-EOF-SWITCH
+012100     END-READ.
+012200 2100-EXIT.
+012300     EXIT.
+012400*****************************************************************
+012500*    2200-PRINT-STATEMENT  --  ONE FULL STATEMENT BODY           *
+012600*****************************************************************
+012700 2200-PRINT-STATEMENT.
+012800     MOVE WS-CUR-YYYY            TO WS-TL-DATE (1:4).
+012900     MOVE WS-CUR-MM              TO WS-TL-DATE (6:2).
+013000     MOVE WS-CUR-DD              TO WS-TL-DATE (9:2).
+013100     MOVE OWNER OF OWNER-INFO    TO WS-OL-OWNER.
+013200     MOVE PHONE OF OWNER-INFO    TO WS-PL-PHONE.
+013300     MOVE YEAR OF ACCT_NO        TO WS-AL-YEAR.
+013400     MOVE SEQ_NO OF ACCT_NO      TO WS-AL-SEQ.
+013500     MOVE PATIENT-ID OF ANIMAL-INFO
+013600                                 TO WS-AL-PATIENT-ID.
+013700     MOVE FEE OF FINANCIAL       TO WS-BL-FEE.
+013800     WRITE STATEMENT-LINE FROM WS-SEP-LINE.
+013900     WRITE STATEMENT-LINE FROM WS-TITLE-LINE.
+014000     MOVE SPACES TO STATEMENT-LINE.
+014100     WRITE STATEMENT-LINE.
+014200     WRITE STATEMENT-LINE FROM WS-OWNER-LINE.
+014300     WRITE STATEMENT-LINE FROM WS-PHONE-LINE.
+014400     MOVE SPACES TO STATEMENT-LINE.
+014500     WRITE STATEMENT-LINE.
+014600     WRITE STATEMENT-LINE FROM WS-ACCOUNT-LINE.
+014700     WRITE STATEMENT-LINE FROM WS-BALANCE-LINE.
+014800     WRITE STATEMENT-LINE FROM WS-SEP-LINE.
+014900     MOVE SPACES TO STATEMENT-LINE.
+015000     WRITE STATEMENT-LINE.
+015100     ADD 1 TO WS-STATEMENT-COUNT.
+015200 2200-EXIT.
+015300     EXIT.
+015400*****************************************************************
+015500*    9999-TERMINATE  --  CLOSE FILES, DISPLAY COUNT              *
+015600*****************************************************************
+015700 9999-TERMINATE.
+015800     DISPLAY "STMTPRT - STATEMENTS PRINTED: " WS-STATEMENT-COUNT.
+015900     CLOSE JR-FILE.
+016000     CLOSE STATEMENT-FILE.
+016100 9999-EXIT.
+016200     EXIT.
