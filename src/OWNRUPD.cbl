@@ -0,0 +1,239 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    OWNRUPD                                                    *
+000400*                                                               *
+000500*    OWNER MASTER UPDATE / PROPAGATION JOB                      *
+000600*                                                               *
+000700*    READS A SMALL TRANSACTION FILE OF OWNER CORRECTIONS        *
+000800*    (OWNTREC) AND APPLIES EACH ONE TO THE OWNER MASTER FILE,   *
+000900*    THEN PROPAGATES THE NEW OWNER NAME AND/OR PHONE OUT TO     *
+001000*    EVERY JR-RECORD LINKED TO THAT OWNER SO A SINGLE            *
+001100*    CORRECTION FIXES ALL OF THAT CLIENT'S PETS.                 *
+001200*                                                               *
+001300*    MODIFICATION HISTORY                                       *
+001400*    --------------------                                       *
+001500*    2026/08/09  JJM  ORIGINAL PROGRAM.                         *
+001600*                                                               *
+001700*****************************************************************
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID.  OWNRUPD.
+002000 AUTHOR.      J MORALES.
+002100 INSTALLATION. CLINIC DATA PROCESSING.
+002200 DATE-WRITTEN. 2026/08/09.
+002300 DATE-COMPILED.
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER. GNUCOBOL.
+002700 OBJECT-COMPUTER. GNUCOBOL.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT OWNER-TRANS-FILE ASSIGN TO "OWNRTRN"
+003100         ORGANIZATION IS LINE SEQUENTIAL
+003200         FILE STATUS IS WS-OT-STATUS.
+003300     SELECT OWNER-MASTER-FILE ASSIGN TO "OWNMAST"
+003400         ORGANIZATION IS INDEXED
+003500         ACCESS MODE IS DYNAMIC
+003600         RECORD KEY IS OM-PHONE
+003700         FILE STATUS IS WS-OM-STATUS.
+003800     SELECT JR-FILE ASSIGN TO "JRFILE"
+003900         ORGANIZATION IS INDEXED
+004000         ACCESS MODE IS DYNAMIC
+004100         RECORD KEY IS PATIENT-ID
+004200         FILE STATUS IS WS-JR-STATUS.
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  OWNER-TRANS-FILE.
+004600     COPY OWNTREC.
+004700 FD  OWNER-MASTER-FILE.
+004800     COPY OWNREC.
+004900 FD  JR-FILE.
+005000     COPY JRREC.
+005100 WORKING-STORAGE SECTION.
+005200 01  WS-OT-STATUS                   PIC X(02).
+005300 01  WS-OM-STATUS                   PIC X(02).
+005400 01  WS-JR-STATUS                   PIC X(02).
+005500 01  WS-EOF-SWITCH                  PIC X(01)     VALUE "N".
+005600     88  WS-END-OF-FILE                           VALUE "Y".
+005700 01  WS-PHONE-CHANGED-SWITCH        PIC X(01)     VALUE "N".
+005800     88  WS-PHONE-CHANGED                          VALUE "Y".
+005810 01  WS-KEY-COLLISION-SWITCH        PIC X(01)     VALUE "N".
+005820     88  WS-KEY-COLLISION-DETECTED                 VALUE "Y".
+005830 01  WS-SAVE-OWNER-MASTER-RECORD    PIC X(140)    VALUE SPACES.
+005900 01  WS-LIST-SUB                    PIC 9(02)     COMP.
+006000 01  WS-UPDATES-APPLIED             PIC 9(07)     COMP VALUE 0.
+006100 01  WS-PETS-UPDATED                PIC 9(07)     COMP VALUE 0.
+006110 01  AUDIT-PARM-AREA.
+006120     05  AP-FUNCTION-CODE           PIC X(01).
+006130         88  AP-WRITE-ENTRY                       VALUE "W".
+006140         88  AP-CLOSE-JOURNAL                     VALUE "C".
+006150     05  AP-PATIENT-ID              PIC X(05).
+006160     05  AP-FIELD-NAME              PIC X(10).
+006170     05  AP-OLD-VALUE               PIC X(30).
+006180     05  AP-NEW-VALUE               PIC X(30).
+006190     05  AP-USER-ID                 PIC X(08).
+006195     05  AP-RETURN-CODE             PIC 9(02).
+006196 01  WS-AUDIT-OLD-OWNER             PIC X(30).
+006197 01  WS-AUDIT-OLD-PHONE             PIC X(08).
+006200 PROCEDURE DIVISION.
+006300*****************************************************************
+006400*    0000-MAINLINE                                              *
+006500*****************************************************************
+006600 0000-MAINLINE.
+006700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006800     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+006900         UNTIL WS-END-OF-FILE.
+007000     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+007100     STOP RUN.
+007200*****************************************************************
+007300*    1000-INITIALIZE  --  OPEN FILES, PRIME READ                 *
+007400*****************************************************************
+007500 1000-INITIALIZE.
+007600     OPEN INPUT OWNER-TRANS-FILE.
+007700     OPEN I-O OWNER-MASTER-FILE.
+007800     OPEN I-O JR-FILE.
+007900     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+008000 1000-EXIT.
+008100     EXIT.
+008200*****************************************************************
+008300*    2000-PROCESS-TRANSACTION  --  APPLY ONE OWNER CORRECTION    *
+008400*****************************************************************
+008500 2000-PROCESS-TRANSACTION.
+008600     MOVE OT-OLD-PHONE TO OM-PHONE.
+008700     READ OWNER-MASTER-FILE
+008800         KEY IS OM-PHONE
+008900         INVALID KEY
+009000             DISPLAY "OWNRUPD - PHONE NOT ON FILE: " OT-OLD-PHONE
+009100         NOT INVALID KEY
+009200             PERFORM 2200-APPLY-CHANGE THRU 2200-EXIT
+009300     END-READ.
+009400     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+009500 2000-EXIT.
+009600     EXIT.
+009700*****************************************************************
+009800*    2100-READ-TRANSACTION  --  READ-AHEAD OF TRANSACTION FILE   *
+009900*****************************************************************
+010000 2100-READ-TRANSACTION.
+010100     READ OWNER-TRANS-FILE
+010200         AT END
+010300             MOVE "Y" TO WS-EOF-SWITCH
+010400     END-READ.
+010500 2100-EXIT.
+010600     EXIT.
+010700*****************************************************************
+010800*    2200-APPLY-CHANGE  --  UPDATE THE MASTER, THEN THE PETS     *
+010900*****************************************************************
+011000 2200-APPLY-CHANGE.
+011100     MOVE "N" TO WS-PHONE-CHANGED-SWITCH.
+011110     MOVE "N" TO WS-KEY-COLLISION-SWITCH.
+011200     IF OT-NEW-OWNER-NAME NOT = SPACES
+011300         MOVE OT-NEW-OWNER-NAME TO OM-OWNER-NAME
+011400     END-IF.
+011500     IF OT-NEW-PHONE NOT = SPACES
+011600            AND OT-NEW-PHONE NOT = OT-OLD-PHONE
+011700         MOVE "Y" TO WS-PHONE-CHANGED-SWITCH
+011800     END-IF.
+011900     IF WS-PHONE-CHANGED
+012000         PERFORM 2300-MOVE-MASTER-KEY THRU 2300-EXIT
+012100     ELSE
+012200         REWRITE OWNER-MASTER-RECORD
+012300     END-IF.
+012310     IF WS-KEY-COLLISION-DETECTED
+012320         GO TO 2200-EXIT
+012330     END-IF.
+012400     ADD 1 TO WS-UPDATES-APPLIED.
+012500     MOVE 0 TO WS-LIST-SUB.
+012600     PERFORM 2400-UPDATE-ONE-PET THRU 2400-EXIT
+012700         VARYING WS-LIST-SUB FROM 1 BY 1
+012800         UNTIL WS-LIST-SUB > OM-PET-COUNT.
+012900 2200-EXIT.
+013000     EXIT.
+013100*****************************************************************
+013200*    2300-MOVE-MASTER-KEY  --  RECORD KEY CHANGE (PHONE)         *
+013300*****************************************************************
+013400 2300-MOVE-MASTER-KEY.
+013410     MOVE OWNER-MASTER-RECORD TO WS-SAVE-OWNER-MASTER-RECORD.
+013420     MOVE OT-NEW-PHONE TO OM-PHONE.
+013430     READ OWNER-MASTER-FILE
+013440         KEY IS OM-PHONE
+013450         INVALID KEY
+013460             MOVE "N" TO WS-KEY-COLLISION-SWITCH
+013470         NOT INVALID KEY
+013480             MOVE "Y" TO WS-KEY-COLLISION-SWITCH
+013490             DISPLAY "OWNRUPD - NEW PHONE ALREADY ON FILE: "
+013500                 OT-NEW-PHONE
+013510     END-READ.
+013520     MOVE WS-SAVE-OWNER-MASTER-RECORD TO OWNER-MASTER-RECORD.
+013530     IF WS-KEY-COLLISION-DETECTED
+013540         GO TO 2300-EXIT
+013550     END-IF.
+013600     DELETE OWNER-MASTER-FILE RECORD
+013700         INVALID KEY
+013800             DISPLAY "OWNRUPD - DELETE FAILED: " OM-PHONE
+013900     END-DELETE.
+014000     MOVE OT-NEW-PHONE TO OM-PHONE.
+014100     WRITE OWNER-MASTER-RECORD
+014200         INVALID KEY
+014300             DISPLAY "OWNRUPD - WRITE FAILED AFTER DELETE: "
+014350                 OM-PHONE
+014400     END-WRITE.
+014500 2300-EXIT.
+014600     EXIT.
+014700*****************************************************************
+014800*    2400-UPDATE-ONE-PET  --  PROPAGATE TO ONE LINKED PATIENT    *
+014900*****************************************************************
+015000 2400-UPDATE-ONE-PET.
+015100     MOVE OM-PATIENT-ID (WS-LIST-SUB)
+015110         TO PATIENT-ID OF ANIMAL-INFO.
+015200     READ JR-FILE
+015300         KEY IS PATIENT-ID
+015400         INVALID KEY
+015500             DISPLAY "OWNRUPD - PATIENT NOT ON FILE: "
+015600                 PATIENT-ID OF ANIMAL-INFO
+015700         NOT INVALID KEY
+015710             MOVE OWNER OF OWNER-INFO TO WS-AUDIT-OLD-OWNER
+015720             MOVE PHONE OF OWNER-INFO TO WS-AUDIT-OLD-PHONE
+015800             MOVE OM-OWNER-NAME TO OWNER OF OWNER-INFO
+015900             MOVE OM-PHONE      TO PHONE OF OWNER-INFO
+016000             REWRITE JR-RECORD
+016010             PERFORM 2450-AUDIT-OWNER-CHANGE THRU 2450-EXIT
+016100             ADD 1 TO WS-PETS-UPDATED
+016200     END-READ.
+016300 2400-EXIT.
+016400     EXIT.
+016410*****************************************************************
+016420*    2450-AUDIT-OWNER-CHANGE  --  JOURNAL OWNER/PHONE CHANGE     *
+016430*****************************************************************
+016440 2450-AUDIT-OWNER-CHANGE.
+016450     IF WS-AUDIT-OLD-OWNER NOT = OM-OWNER-NAME
+016460         MOVE "W"               TO AP-FUNCTION-CODE
+016470         MOVE PATIENT-ID OF ANIMAL-INFO TO AP-PATIENT-ID
+016480         MOVE "OWNER"           TO AP-FIELD-NAME
+016490         MOVE WS-AUDIT-OLD-OWNER TO AP-OLD-VALUE
+016500         MOVE OM-OWNER-NAME     TO AP-NEW-VALUE
+016510         MOVE "OWNRUPD"         TO AP-USER-ID
+016520         CALL "AUDITWRT" USING AUDIT-PARM-AREA
+016530     END-IF.
+016540     IF WS-AUDIT-OLD-PHONE NOT = OM-PHONE
+016550         MOVE "W"               TO AP-FUNCTION-CODE
+016560         MOVE PATIENT-ID OF ANIMAL-INFO TO AP-PATIENT-ID
+016570         MOVE "PHONE"           TO AP-FIELD-NAME
+016580         MOVE WS-AUDIT-OLD-PHONE TO AP-OLD-VALUE
+016590         MOVE OM-PHONE          TO AP-NEW-VALUE
+016600         MOVE "OWNRUPD"         TO AP-USER-ID
+016610         CALL "AUDITWRT" USING AUDIT-PARM-AREA
+016620     END-IF.
+016630 2450-EXIT.
+016640     EXIT.
+016650*****************************************************************
+016660*    9999-TERMINATE  --  CLOSE FILES, DISPLAY COUNTS             *
+016670*****************************************************************
+016680 9999-TERMINATE.
+016690     DISPLAY "OWNRUPD - OWNERS UPDATED: " WS-UPDATES-APPLIED.
+016700     DISPLAY "OWNRUPD - PETS UPDATED  : " WS-PETS-UPDATED.
+016710     MOVE "C" TO AP-FUNCTION-CODE.
+016720     CALL "AUDITWRT" USING AUDIT-PARM-AREA.
+016730     CLOSE OWNER-TRANS-FILE.
+016740     CLOSE OWNER-MASTER-FILE.
+016750     CLOSE JR-FILE.
+016760 9999-EXIT.
+016770     EXIT.
