@@ -0,0 +1,121 @@
+000100*****************************************************************
+000200*                                                               *
+000300*    ACCTSEQ                                                    *
+000400*                                                               *
+000500*    ACCT_NO SEQUENCER                                          *
+000600*                                                               *
+000700*    CALLABLE SUBPROGRAM THAT HANDS OUT THE NEXT SEQ_NO FOR A   *
+000800*    GIVEN ACCT_NO YEAR.  BACKED BY A ONE-RECORD CONTROL FILE   *
+000900*    (ACSEQCTL) SO THE LAST SEQUENCE NUMBER ISSUED SURVIVES     *
+001000*    ACROSS RUNS.  THE FIRST CALL MADE WITH A YEAR DIFFERENT    *
+001100*    FROM THE ONE ON THE CONTROL RECORD ROLLS THE SEQUENCE      *
+001200*    BACK TO 0001 FOR THE NEW YEAR.                              *
+001300*                                                               *
+001400*    CALLING CONVENTION                                         *
+001500*    ------------------                                         *
+001600*        CALL "ACCTSEQ" USING SEQ-PARM-AREA.                    *
+001700*        SET SEQ-REQUEST-YEAR BEFORE THE CALL TO THE 2-DIGIT    *
+001800*        YEAR THE NEW ACCT_NO IS BEING ISSUED FOR.  ON RETURN,  *
+001900*        SEQ-NEW-YEAR AND SEQ-NEW-SEQ-NO TOGETHER ARE THE NEXT  *
+002000*        ACCT_NO; SEQ-RETURN-CODE IS 0 UNLESS THE CONTROL FILE   *
+002100*        COULD NOT BE OPENED.                                   *
+002200*                                                               *
+002300*    MODIFICATION HISTORY                                       *
+002400*    --------------------                                       *
+002500*    2026/08/09  JJM  ORIGINAL PROGRAM.                         *
+002600*                                                               *
+002700*****************************************************************
+002800 IDENTIFICATION DIVISION.
+002900 PROGRAM-ID.  ACCTSEQ.
+003000 AUTHOR.      J MORALES.
+003100 INSTALLATION. CLINIC DATA PROCESSING.
+003200 DATE-WRITTEN. 2026/08/09.
+003300 DATE-COMPILED.
+003400 ENVIRONMENT DIVISION.
+003500 CONFIGURATION SECTION.
+003600 SOURCE-COMPUTER. GNUCOBOL.
+003700 OBJECT-COMPUTER. GNUCOBOL.
+003800 INPUT-OUTPUT SECTION.
+003900 FILE-CONTROL.
+004000     SELECT CONTROL-FILE ASSIGN TO "ACCTCTL"
+004100         ORGANIZATION IS INDEXED
+004200         ACCESS MODE IS RANDOM
+004300         RECORD KEY IS AS-CONTROL-KEY
+004400         FILE STATUS IS WS-CTL-STATUS.
+004500 DATA DIVISION.
+004600 FILE SECTION.
+004700 FD  CONTROL-FILE.
+004800     COPY ACSEQCTL.
+004900 WORKING-STORAGE SECTION.
+005000 01  WS-CTL-STATUS                  PIC X(02).
+005100 01  WS-NEW-RECORD-SWITCH           PIC X(01)     VALUE "N".
+005200     88  WS-NEW-CONTROL-RECORD                    VALUE "Y".
+005300 LINKAGE SECTION.
+005400 01  SEQ-PARM-AREA.
+005500     05  SEQ-REQUEST-YEAR           PIC X(02).
+005600     05  SEQ-NEW-YEAR               PIC X(02).
+005700     05  SEQ-NEW-SEQ-NO             PIC 9(04).
+005800     05  SEQ-RETURN-CODE            PIC 9(02).
+005900         88  SEQ-OK                               VALUE 0.
+006000         88  SEQ-ERROR                            VALUE 99.
+006100 PROCEDURE DIVISION USING SEQ-PARM-AREA.
+006200*****************************************************************
+006300*    0000-MAINLINE                                              *
+006400*****************************************************************
+006500 0000-MAINLINE.
+006600     MOVE 0 TO SEQ-RETURN-CODE.
+006700     MOVE "N" TO WS-NEW-RECORD-SWITCH.
+006800     OPEN I-O CONTROL-FILE.
+006900     IF WS-CTL-STATUS = "35"
+007000         OPEN OUTPUT CONTROL-FILE
+007100         CLOSE CONTROL-FILE
+007200         OPEN I-O CONTROL-FILE
+007300     END-IF.
+007400     PERFORM 1000-READ-CONTROL THRU 1000-EXIT.
+007500     PERFORM 2000-ISSUE-NEXT-SEQ-NO THRU 2000-EXIT.
+007600     PERFORM 3000-SAVE-CONTROL THRU 3000-EXIT.
+007700     CLOSE CONTROL-FILE.
+007800     GOBACK.
+007900*****************************************************************
+008000*    1000-READ-CONTROL  --  READ OR INITIALIZE THE CONTROL REC   *
+008100*****************************************************************
+008200 1000-READ-CONTROL.
+008300     MOVE "ACCTSEQ1" TO AS-CONTROL-KEY.
+008400     READ CONTROL-FILE
+008500         INVALID KEY
+008600             MOVE "Y"             TO WS-NEW-RECORD-SWITCH
+008700             MOVE SEQ-REQUEST-YEAR TO AS-CURRENT-YEAR
+008800             MOVE 0               TO AS-LAST-SEQ-NO
+008900     END-READ.
+009000 1000-EXIT.
+009100     EXIT.
+009200*****************************************************************
+009300*    2000-ISSUE-NEXT-SEQ-NO  --  ROLL OVER THE YEAR IF NEEDED    *
+009400*****************************************************************
+009500 2000-ISSUE-NEXT-SEQ-NO.
+009600     IF SEQ-REQUEST-YEAR NOT = AS-CURRENT-YEAR
+009700         MOVE SEQ-REQUEST-YEAR TO AS-CURRENT-YEAR
+009800         MOVE 0                TO AS-LAST-SEQ-NO
+009900     END-IF.
+010000     ADD 1 TO AS-LAST-SEQ-NO.
+010100     MOVE AS-CURRENT-YEAR TO SEQ-NEW-YEAR.
+010200     MOVE AS-LAST-SEQ-NO  TO SEQ-NEW-SEQ-NO.
+010300 2000-EXIT.
+010400     EXIT.
+010500*****************************************************************
+010600*    3000-SAVE-CONTROL  --  WRITE OR REWRITE THE CONTROL RECORD  *
+010700*****************************************************************
+010800 3000-SAVE-CONTROL.
+010900     IF WS-NEW-CONTROL-RECORD
+011000         WRITE ACCT-SEQ-CONTROL-RECORD
+011100             INVALID KEY
+011200                 MOVE 99 TO SEQ-RETURN-CODE
+011300         END-WRITE
+011400     ELSE
+011500         REWRITE ACCT-SEQ-CONTROL-RECORD
+011600             INVALID KEY
+011700                 MOVE 99 TO SEQ-RETURN-CODE
+011800         END-REWRITE
+011900     END-IF.
+012000 3000-EXIT.
+012100     EXIT.
